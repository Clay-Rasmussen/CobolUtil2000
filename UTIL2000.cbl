@@ -1,217 +1,1578 @@
 000100 IDENTIFICATION DIVISION.                                         00010000
-000200 PROGRAM-ID. UTIL2000.                                            00020001
-000300***************************************************************** 00030000
-000400*  Programmer.: Clay Rasmussen                                    00040001
-000500*  Date.......: February 10, 2025                                 00050001
-000600*  GitHub URL.: github.com/Clay-Rasmussen/CobolUtil2000           00060003
-000700*  Description: This COBOL program is a utility billing system    00070003
-000710*  that calculates and prints monthly bills for multiple          00071003
-000720*  customers based on their kilowatt-hours (kWh) used.            00072003
-000800***************************************************************** 00080000
-000900 DATA DIVISION.                                                   00090000
-001000 WORKING-STORAGE SECTION.                                         00100000
-001100                                                                  00110000
-001200***************************************************************** 00120000
-001300* CONSTANTS                                                       00130000
-001400***************************************************************** 00140000
-001500 01  WS-RATE-TIER1            PIC V99      VALUE .12.             00150000
-001600 01  WS-RATE-TIER2            PIC V99      VALUE .15.             00160000
-001700 01  WS-RATE-TIER3            PIC V99      VALUE .18.             00170000
-001800 01  WS-TIER1-LIMIT           PIC 9(4)     VALUE 500.             00180000
-001900 01  WS-TIER2-LIMIT           PIC 9(4)     VALUE 500.             00190000
-002000                                                                  00200000
-002100***************************************************************** 00210000
-002200* 3 PREDEFINED CUSTOMERS (NO TABLES)                              00220000
-002300***************************************************************** 00230000
-002400 01  WS-CUST1.                                                    00240000
-002500     05  WS-C1-NAME           PIC X(12)   VALUE 'CUST-ALPHA  '.   00250000
-002600     05  WS-C1-KWH            PIC 9(5)    VALUE 350.              00260000
-002700     05  WS-C1-FEE            PIC 9(3)V99 VALUE 14.95.            00270000
-002800                                                                  00280000
-002900 02  WS-CUST2.                                                    00290001
-003000     05  WS-C2-NAME           PIC X(12)   VALUE 'CUST-BRAVO  '.   00300001
-003100     05  WS-C2-KWH            PIC 9(5)    VALUE 925.              00310001
-003200     05  WS-C2-FEE            PIC 9(3)V99 VALUE 14.95.            00320001
-003300                                                                  00330001
-003400 02  WS-CUST3.                                                    00340001
-003500     05  WS-C3-NAME           PIC X(12)   VALUE 'CUST-CHARLIE'.   00350001
-003600     05  WS-C3-KHW            PIC 9(5)    VALUE 1350.             00360001
-003700     05  WS-C3-FEE            PIC 9(3)V99 VALUE 14.95.            00370001
-003800***************************************************************** 00380000
-003900* CURRENT "INPUT" FIELDS (LOADED PER CUSTOMER)                    00390000
-004000***************************************************************** 00400000
-004100 01  WS-CUST-NAME             PIC X(12)   VALUE SPACES.           00410000
-004200 01  WS-KWH-USED              PIC 9(5)    VALUE 0.                00420000
-004300 01  WS-SERVICE-FEE           PIC 9(3)V99 VALUE 0.                00430000
-004400                                                                  00440000
-004500***************************************************************** 00450000
-004600* WORK AREAS                                                      00460000
-004700***************************************************************** 00470000
-004800 01  WS-TIER1-KWH             PIC 9(5)     VALUE 0.               00480000
-004900 01  WS-TIER2-KWH             PIC 9(5)     VALUE 0.               00490000
-005000 01  WS-TIER3-KWH             PIC 9(5)     VALUE 0.               00500000
-005100                                                                  00510000
-005200 01  WS-TIER1-CHARGE          PIC 9(5)V99  VALUE 0.               00520000
-005300 01  WS-TIER2-CHARGE          PIC 9(5)V99  VALUE 0.               00530000
-005400 01  WS-TIER3-CHARGE          PIC 9(5)V99  VALUE 0.               00540000
-005500                                                                  00550000
-005600 01  WS-SUBTOTAL              PIC 9(6)V99  VALUE 0.               00560000
-005700 01  WS-TOTAL-BILL            PIC 9(6)V99  VALUE 0.               00570000
-005800                                                                  00580000
-005900***************************************************************** 00590000
-006000* EDITED FIELDS FOR DISPLAY                                       00600000
-006100***************************************************************** 00610000
-006200 01  WS-KWH-USED-ED           PIC Z,ZZZ,ZZZ,ZZ9.                  00620000
-006300 01  WS-MONEY-ED              PIC $$,$$$,$$9.99.                  00630000
-006400 01  WS-MONEY-ED2             PIC $$,$$$,$$9.99.                  00640000
-006500                                                                  00650000
-006600***************************************************************** 00660000
-006700* IT'S GO TIME!                                                   00670000
-006800***************************************************************** 00680000
-006900 PROCEDURE DIVISION.                                              00690000
-007000                                                                  00700000
-007100***************************************************************** 00710000
-007200* MAINLINE - DISPLAY HEADING, LOAD CUSTOMER, RUN BILL, STOP       00720000
-007300***************************************************************** 00730000
-007400 000-MAIN.                                                        00740000
-007500     DISPLAY '************************************'.              00750001
-007600     DISPLAY '*** UTIL2000 - ALL CUSTOMER BILL ***'.              00760001
-007700     DISPLAY '************************************'.              00770001
-007800     DISPLAY ' '.                                                 00780000
-007900                                                                  00790000
-008000*    ALPHA                                                        00800001
-008100     PERFORM 510-LOAD-CUST-ALPHA.                                 00810001
-008200     PERFORM 600-RUN-BILL.                                        00820001
-008300                                                                  00830001
-008400*    BRAVO                                                        00840001
-008410     PERFORM 520-LOAD-CUST-BRAVO.                                 00841001
-008420     PERFORM 600-RUN-BILL.                                        00842001
-008421                                                                  00842101
-008430*    CHARLIE                                                      00843001
-008440     PERFORM 530-LOAD-CUST-CHARLIE.                               00844001
-008450     PERFORM 600-RUN-BILL.                                        00845001
-008460                                                                  00846001
-008500     STOP RUN.                                                    00850000
-008600                                                                  00860000
-008700***************************************************************** 00870000
-008800* MOVE name/kwh/fee from CUST into current fields.                00880000
-008900***************************************************************** 00890000
-009000 510-LOAD-CUST-ALPHA.                                             00900001
-009100     MOVE WS-C1-NAME TO WS-CUST-NAME.                             00910000
-009200     MOVE WS-C1-KWH  TO WS-KWH-USED.                              00920000
-009300     MOVE WS-C1-FEE  TO WS-SERVICE-FEE.                           00930000
-009400                                                                  00940000
-009410 520-LOAD-CUST-BRAVO.                                             00941001
-009420     MOVE WS-C2-NAME TO WS-CUST-NAME.                             00942001
-009430     MOVE WS-C2-KWH  TO WS-KWH-USED.                              00943001
-009440     MOVE WS-C2-FEE  TO WS-SERVICE-FEE.                           00944001
-009441                                                                  00944101
-009450 530-LOAD-CUST-CHARLIE.                                           00945001
-009460     MOVE WS-C3-NAME TO WS-CUST-NAME.                             00946001
-009470     MOVE WS-C3-KHW  TO WS-KWH-USED.                              00947001
-009480     MOVE WS-C3-FEE  TO WS-SERVICE-FEE.                           00948001
-009490                                                                  00949001
-009500***************************************************************** 00950000
-009600* BILL ROUTINE                                                    00960000
-009700***************************************************************** 00970000
-009800 600-RUN-BILL.                                                    00980000
-009900     PERFORM 100-INITIALIZE.                                      00990000
-010000     PERFORM 200-CALC-TIERS.                                      01000000
-010100     PERFORM 300-CALC-CHARGES.                                    01010000
-010200     PERFORM 400-DISPLAY-RESULTS.                                 01020000
-010300     DISPLAY ' '.                                                 01030000
-010400                                                                  01040000
-010500***************************************************************** 01050000
-010600* Zero tier kWh, charges, subtotal, total                         01060000
-010700***************************************************************** 01070000
-010800 100-INITIALIZE.                                                  01080000
-010900     MOVE 0 TO WS-TIER1-KWH                                       01090000
-011000              WS-TIER2-KWH                                        01100000
-011100              WS-TIER3-KWH                                        01110000
-011200              WS-TIER1-CHARGE                                     01120000
-011300              WS-TIER2-CHARGE                                     01130000
-011400              WS-TIER3-CHARGE                                     01140000
-011500              WS-SUBTOTAL                                         01150000
-011600              WS-TOTAL-BILL.                                      01160000
-011700                                                                  01170000
-011800***************************************************************** 01180000
-011900* Determine WS-TIER1-KWH, WS-TIER2-KWH, WS-TIER3-KWH              01190000
-012000* based on WS-KWH-USED                                            01200000
-012100*                                                                 01210000
-012200* These are the per-kWh rates:                                    01220000
-012300* - Tier 1: first 500 kWh at $0.12/kWh                            01230000
-012400* - Tier 2: next 500 kWh (kWh 401 1000) at $0.15/kWh              01240000
-012500* - Tier 3: any kWh above 1000 at $0.18/kWh                       01250000
-012600***************************************************************** 01260000
-012700 200-CALC-TIERS.                                                  01270000
-012800     *> If amount used is less than 500 kWh, all goes in tier 1   01280000
-012900     IF WS-KWH-USED <= WS-TIER1-LIMIT                             01290000
-013000         MOVE WS-KWH-USED TO WS-TIER1-KWH                         01300000
-013100         MOVE 0 TO WS-TIER2-KWH WS-TIER3-KWH                      01310000
-013200     ELSE                                                         01320000
-013300         MOVE WS-TIER1-LIMIT TO WS-TIER1-KWH                      01330000
-013400                                                                  01340000
-013500         *> If amount used is between 501 and 1000 kWh,           01350000
-013600         *> tier 1 is full, remainder goes in tier 2              01360000
-013700         IF WS-KWH-USED <= (WS-TIER1-LIMIT + WS-TIER2-LIMIT)      01370000
-013800             COMPUTE WS-TIER2-KWH =                               01380000
-013900                 WS-KWH-USED - WS-TIER1-LIMIT                     01390000
-014000             MOVE 0 TO WS-TIER3-KWH                               01400000
-014100                                                                  01410000
-014200         *> If amount used is between 1001 and above,             01420000
-014300         *> tier 1 and tier 2 are full, remainder goes in tier 3  01430000
-014400         ELSE                                                     01440000
-014500             MOVE WS-TIER2-LIMIT TO WS-TIER2-KWH                  01450000
-014600             COMPUTE WS-TIER3-KWH =                               01460000
-014700                 WS-KWH-USED - WS-TIER1-LIMIT - WS-TIER2-LIMIT    01470000
-014800         END-IF                                                   01480000
-014900     END-IF.                                                      01490000
-015000                                                                  01500000
-015100***************************************************************** 01510000
-015200* COMPUTE charges using ROUNDED and compute totals.               01520000
-015300***************************************************************** 01530000
-015400 300-CALC-CHARGES.                                                01540000
-015500     COMPUTE WS-TIER1-CHARGE ROUNDED =                            01550000
-015600         WS-TIER1-KWH * WS-RATE-TIER1.                            01560000
-015700                                                                  01570000
-015800     COMPUTE WS-TIER2-CHARGE ROUNDED =                            01580001
-015900         WS-TIER2-KWH * WS-RATE-TIER2.                            01590001
-016000                                                                  01600001
-016100     COMPUTE WS-TIER3-CHARGE ROUNDED =                            01610001
-016200         WS-TIER3-KWH * WS-RATE-TIER3.                            01620001
-016300                                                                  01630001
-016400     COMPUTE WS-SUBTOTAL = WS-TIER1-CHARGE +                      01640001
-016500           WS-TIER2-CHARGE + WS-TIER3-CHARGE                      01650001
-016600                                                                  01660001
-016700     COMPUTE WS-TOTAL-BILL =                                      01670000
-016800         WS-SUBTOTAL + WS-SERVICE-FEE.                            01680001
-016900                                                                  01690001
-017000                                                                  01700001
-017100                                                                  01710000
-017200***************************************************************** 01720000
-017300* Display report including customer name.                         01730000
-017400***************************************************************** 01740000
-017500 400-DISPLAY-RESULTS.                                             01750000
-017600     MOVE WS-KWH-USED TO WS-KWH-USED-ED.                          01760000
-017700                                                                  01770000
-017800     DISPLAY '--------------------------------'.                  01780000
-017900     DISPLAY 'CUSTOMER: ' WS-CUST-NAME.                           01790000
-018000     DISPLAY '--------------------------------'.                  01800000
-018100     DISPLAY 'KWH USED       : ' WS-KWH-USED-ED.                  01810000
-018200                                                                  01820000
-018300     MOVE WS-SERVICE-FEE TO WS-MONEY-ED.                          01830000
-018400     DISPLAY 'SERVICE FEE    : ' WS-MONEY-ED.                     01840000
-018500                                                                  01850000
-018600     MOVE WS-TIER1-CHARGE TO WS-MONEY-ED.                         01860000
-018700     DISPLAY 'TIER 1 CHARGE  : ' WS-MONEY-ED.                     01870000
-018800                                                                  01880000
-018900     MOVE WS-TIER2-CHARGE TO WS-MONEY-ED.                         01890000
-019000     DISPLAY 'TIER 2 CHARGE  : ' WS-MONEY-ED.                     01900000
-019100                                                                  01910000
-019200     MOVE WS-TIER3-CHARGE TO WS-MONEY-ED.                         01920000
-019300     DISPLAY 'TIER 3 CHARGE  : ' WS-MONEY-ED.                     01930000
-019400                                                                  01940000
-019500     MOVE WS-TOTAL-BILL TO WS-MONEY-ED2.                          01950000
-019600     DISPLAY '--------------------------------'.                  01960000
-019700     DISPLAY 'TOTAL BILL     : ' WS-MONEY-ED2.                    01970000
-019800     DISPLAY '--------------------------------'.                  01980000
+000200 PROGRAM-ID. UTIL2000.                                            00020000
+000300******************************************************************00030000
+000400*  Programmer.: Clay Rasmussen                                    00040000
+000500*  Date.......: February 10, 2025                                 00050000
+000600*  GitHub URL.: github.com/Clay-Rasmussen/CobolUtil2000           00060000
+000700*  Description: This COBOL program is a utility billing system    00070000
+000800*  that calculates and prints monthly bills for multiple          00080000
+000900*  customers based on their kilowatt-hours (kWh) used.            00090000
+001000******************************************************************00100000
+001100 ENVIRONMENT DIVISION.                                            00110001
+001200 INPUT-OUTPUT SECTION.                                            00120001
+001300 FILE-CONTROL.                                                    00130001
+001400**************************************************************    00140001
+001500* CUSTMAST - customer master, one record per customer to bill     00150001
+001600**************************************************************    00160001
+001700     SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"                    00170001
+001800         ORGANIZATION IS LINE SEQUENTIAL                          00180001
+001900         FILE STATUS IS WS-CUSTMAST-STATUS.                       00190001
+002000                                                                  00200001
+002100**************************************************************    00210002
+002200* BILLREG - printed billing register for the whole run            00220002
+002300**************************************************************    00230002
+002400     SELECT BILLREG-FILE ASSIGN TO "BILLREG"                      00240002
+002500         ORGANIZATION IS LINE SEQUENTIAL                          00250002
+002600         FILE STATUS IS WS-BILLREG-STATUS.                        00260002
+002700                                                                  00270002
+002800**************************************************************    00280003
+002900* RATEPARM - commission-approved rate table, keyed by the date    00290003
+003000* each schedule takes effect                                      00300003
+003100**************************************************************    00310003
+003200     SELECT RATEPARM-FILE ASSIGN TO "RATEPARM"                    00320003
+003300         ORGANIZATION IS LINE SEQUENTIAL                          00330003
+003400         FILE STATUS IS WS-RATEPARM-STATUS.                       00340003
+003500                                                                  00350003
+003600**************************************************************    00360005
+003700* EXCPRPT - exception report for CUSTMAST records that fail       00370005
+003800* edit and are skipped instead of billed                          00380005
+003900**************************************************************    00390005
+004000     SELECT EXCPRPT-FILE ASSIGN TO "EXCPRPT"                      00400005
+004100         ORGANIZATION IS LINE SEQUENTIAL                          00410005
+004200         FILE STATUS IS WS-EXCPRPT-STATUS.                        00420005
+004300                                                                  00430005
+004400**************************************************************    00440006
+004500* USGHIST - prior-cycle kWh usage per account, used to flag       00450006
+004600* month-over-month spikes before the bill goes out                00460006
+004700**************************************************************    00470006
+004800     SELECT USGHIST-FILE ASSIGN TO "USGHIST"                      00480006
+004900         ORGANIZATION IS LINE SEQUENTIAL                          00490006
+005000         FILE STATUS IS WS-USGHIST-STATUS.                        00500006
+005100                                                                  00510006
+005200**************************************************************    00520007
+005300* BALFWD - unpaid balance carried forward per account, aged so    00530007
+005400* a late fee can be applied once it survives a full cycle         00540007
+005500**************************************************************    00550007
+005600     SELECT BALFWD-FILE ASSIGN TO "BALFWD"                        00560007
+005700         ORGANIZATION IS LINE SEQUENTIAL                          00570007
+005800         FILE STATUS IS WS-BALFWD-STATUS.                         00580007
+005900                                                                  00590007
+006000**************************************************************    00600011
+006100* PAYRECV - payments received against a carried-forward balance   00610011
+006200* since the last billing cycle, supplied by the payment-posting   00620011
+006300* system; nets against BF-PRIOR-BALANCE before a late fee or the  00630011
+006400* next balance is computed, so a balance actually clears when     00640011
+006500* paid instead of compounding forever                             00650011
+006600**************************************************************    00660011
+006700     SELECT PAYRECV-FILE ASSIGN TO "PAYRECV"                      00670011
+006800         ORGANIZATION IS LINE SEQUENTIAL                          00680011
+006900         FILE STATUS IS WS-PAYRECV-STATUS.                        00690011
+007000                                                                  00700011
+007100**************************************************************    00710008
+007200* CHKPOINT - last account successfully billed, plus the run       00720008
+007300* totals as of that point, so a restart can pick up after it      00730008
+007400**************************************************************    00740008
+007500     SELECT CHKPOINT-FILE ASSIGN TO "CHKPOINT"                    00750008
+007600         ORGANIZATION IS LINE SEQUENTIAL                          00760008
+007700         FILE STATUS IS WS-CHKPOINT-STATUS.                       00770008
+007800                                                                  00780008
+007900**************************************************************    00790009
+008000* BILLCTL - expected customer count for this run, supplied by     00800009
+008100* whatever job produced CUSTMAST, so 960-RECONCILE-CONTROL-       00810009
+008200* TOTALS can catch a truncated or duplicated extract              00820009
+008300**************************************************************    00830009
+008400     SELECT BILLCTL-FILE ASSIGN TO "BILLCTL"                      00840009
+008500         ORGANIZATION IS LINE SEQUENTIAL                          00850009
+008600         FILE STATUS IS WS-BILLCTL-STATUS.                        00860009
+008700                                                                  00870009
+008800**************************************************************    00880010
+008900* GLEXPORT - one record per billed customer (account, revenue     00890010
+009000* code, amount) for the general ledger / AR system to pick up     00900010
+009100**************************************************************    00910010
+009200     SELECT GLEXPORT-FILE ASSIGN TO "GLEXPORT"                    00920010
+009300         ORGANIZATION IS LINE SEQUENTIAL                          00930010
+009400         FILE STATUS IS WS-GLEXPORT-STATUS.                       00940010
+009500                                                                  00950010
+009600 DATA DIVISION.                                                   00960000
+009700 FILE SECTION.                                                    00970001
+009800**************************************************************    00980001
+009900* CUSTMAST RECORD - account/name/kwh/fee for one customer         00990001
+010000**************************************************************    01000001
+010100 FD  CUSTMAST-FILE.                                               01010001
+010200 01  CUSTMAST-REC.                                                01020001
+010300     05  CM-ACCT-NUM         PIC X(6).                            01030001
+010400     05  CM-CLASS-CODE       PIC X(1).                            01040004
+010500     05  CM-CUST-NAME        PIC X(12).                           01050001
+010600     05  CM-KWH-USED         PIC 9(5).                            01060001
+010700     05  CM-SERVICE-FEE      PIC 9(3)V99.                         01070001
+010800                                                                  01080001
+010900**************************************************************    01090002
+011000* BILLREG RECORD - one print line of the billing register         01100002
+011100**************************************************************    01110002
+011200 FD  BILLREG-FILE.                                                01120002
+011300 01  BILLREG-REC                PIC X(132).                       01130002
+011400                                                                  01140002
+011500**************************************************************    01150003
+011600* RATEPARM RECORD - one rate schedule effective as of a date      01160003
+011700**************************************************************    01170003
+011800 FD  RATEPARM-FILE.                                               01180003
+011900 01  RATEPARM-REC.                                                01190003
+012000     05  RP-EFF-DATE          PIC 9(8).                           01200003
+012100     05  RP-CLASS-CODE        PIC X(1).                           01210004
+012200     05  RP-RATE-TIER1        PIC V99.                            01220003
+012300     05  RP-RATE-TIER2        PIC V99.                            01230003
+012400     05  RP-RATE-TIER3        PIC V99.                            01240003
+012500     05  RP-RATE-TIER4        PIC V99.                            01250004
+012600     05  RP-TIER1-LIMIT       PIC 9(4).                           01260003
+012700     05  RP-TIER2-LIMIT       PIC 9(4).                           01270003
+012800     05  RP-TIER3-LIMIT       PIC 9(4).                           01280004
+012900                                                                  01290003
+013000**************************************************************    01300005
+013100* EXCPRPT RECORD - one print line of the exception report         01310005
+013200**************************************************************    01320005
+013300 FD  EXCPRPT-FILE.                                                01330005
+013400 01  EXCPRPT-REC                PIC X(132).                       01340005
+013500                                                                  01350005
+013600**************************************************************    01360006
+013700* USGHIST RECORD - one account, its last 3 cycles of kWh usage    01370006
+013800* (cycle 1 is the most recent cycle billed before this run)       01380006
+013900**************************************************************    01390006
+014000 FD  USGHIST-FILE.                                                01400006
+014100 01  USGHIST-REC.                                                 01410006
+014200     05  UH-ACCT-NUM          PIC X(6).                           01420006
+014300     05  UH-KWH-CYCLE1        PIC 9(5).                           01430006
+014400     05  UH-KWH-CYCLE2        PIC 9(5).                           01440006
+014500     05  UH-KWH-CYCLE3        PIC 9(5).                           01450006
+014600                                                                  01460006
+014700**************************************************************    01470007
+014800* BALFWD RECORD - one account, its unpaid balance, and how many   01480007
+014900* consecutive cycles that balance has gone unpaid                 01490007
+015000**************************************************************    01500007
+015100 FD  BALFWD-FILE.                                                 01510007
+015200 01  BALFWD-REC.                                                  01520007
+015300     05  BF-ACCT-NUM          PIC X(6).                           01530007
+015400     05  BF-PRIOR-BALANCE     PIC 9(6)V99.                        01540007
+015500     05  BF-CYCLES-PAST-DUE   PIC 9(2).                           01550007
+015600                                                                  01560007
+015700**************************************************************    01570011
+015800* PAYRECV RECORD - one account and the amount paid against its    01580011
+015900* carried-forward balance since the last cycle                    01590011
+016000**************************************************************    01600011
+016100 FD  PAYRECV-FILE.                                                01610011
+016200 01  PAYRECV-REC.                                                 01620011
+016300     05  PR-ACCT-NUM          PIC X(6).                           01630011
+016400     05  PR-AMOUNT-PAID       PIC 9(6)V99.                        01640011
+016500                                                                  01650011
+016600**************************************************************    01660008
+016700* CHKPOINT RECORD - CK-STATUS is COMPLETE after a clean run and   01670008
+016800* INPROG while a run is underway; a restart only resumes from     01680008
+016900* an INPROG checkpoint.                                           01690008
+017000**************************************************************    01700008
+017100 FD  CHKPOINT-FILE.                                               01710008
+017200 01  CHKPOINT-REC.                                                01720008
+017300     05  CK-STATUS             PIC X(8).                          01730008
+017400     05  CK-LAST-ACCT          PIC X(6).                          01740008
+017500     05  CK-CUST-COUNT         PIC 9(5).                          01750008
+017600     05  CK-EXCP-COUNT         PIC 9(5).                          01760008
+017700     05  CK-GRAND-TOTAL        PIC 9(8)V99.                       01770008
+017800                                                                  01780008
+017900**************************************************************    01790009
+018000* BILLCTL RECORD - one field, the expected customer count for     01800009
+018100* this CUSTMAST extract.                                          01810009
+018200**************************************************************    01820009
+018300 FD  BILLCTL-FILE.                                                01830009
+018400 01  BILLCTL-REC.                                                 01840009
+018500     05  CT-EXPECTED-COUNT     PIC 9(5).                          01850009
+018600                                                                  01860009
+018700**************************************************************    01870010
+018800* GLEXPORT RECORD - account, GL revenue code, and billed amount   01880010
+018900* for one customer, picked up by the GL/AR batch job              01890010
+019000**************************************************************    01900010
+019100 FD  GLEXPORT-FILE.                                               01910010
+019200 01  GLEXPORT-REC.                                                01920010
+019300     05  GL-ACCT-NUM           PIC X(6).                          01930010
+019400     05  GL-REVENUE-CODE       PIC X(4).                          01940010
+019500     05  GL-AMOUNT             PIC 9(8)V99.                       01950010
+019600                                                                  01960010
+019700 WORKING-STORAGE SECTION.                                         01970000
+019800                                                                  01980000
+019900******************************************************************01990003
+020000* CONSTANTS - loaded from RATEPARM by 050-LOAD-RATES; the VALUE   02000003
+020100* clauses below are only the failsafe default if no RATEPARM row  02010003
+020200* is effective yet.                                               02020003
+020300******************************************************************02030003
+020400 01  WS-RATE-TIER1            PIC V99      VALUE .12.             02040000
+020500 01  WS-RATE-TIER2            PIC V99      VALUE .15.             02050000
+020600 01  WS-RATE-TIER3            PIC V99      VALUE .18.             02060000
+020700 01  WS-RATE-TIER4            PIC V99      VALUE .18.             02070004
+020800 01  WS-TIER1-LIMIT           PIC 9(4)     VALUE 500.             02080000
+020900 01  WS-TIER2-LIMIT           PIC 9(4)     VALUE 500.             02090000
+021000 01  WS-TIER3-LIMIT           PIC 9(4)     VALUE 9000.            02100004
+021100                                                                  02110000
+021200******************************************************************02120004
+021300* PER-CLASS RATE TABLE - one 4-tier schedule per customer class,  02130004
+021400* loaded from RATEPARM by 050-LOAD-RATES and selected for the     02140004
+021500* current customer by 250-SELECT-RATE-FOR-CLASS.                  02150004
+021600******************************************************************02160004
+021700 01  WS-RATE-TABLE.                                               02170004
+021800     05  WS-RATE-ENTRY OCCURS 3 TIMES                             02180004
+021900             INDEXED BY WS-RATE-IDX.                              02190004
+022000         10  WS-RT-CLASS-CODE     PIC X(1).                       02200004
+022100         10  WS-RT-EFF-DATE       PIC 9(8)    VALUE 0.            02210004
+022200         10  WS-RT-RATE-TIER1     PIC V99.                        02220004
+022300         10  WS-RT-RATE-TIER2     PIC V99.                        02230004
+022400         10  WS-RT-RATE-TIER3     PIC V99.                        02240004
+022500         10  WS-RT-RATE-TIER4     PIC V99.                        02250004
+022600         10  WS-RT-TIER1-LIMIT    PIC 9(4).                       02260004
+022700         10  WS-RT-TIER2-LIMIT    PIC 9(4).                       02270004
+022800         10  WS-RT-TIER3-LIMIT    PIC 9(4).                       02280004
+022900                                                                  02290004
+023000******************************************************************02300005
+023100* EDIT LIMITS - checked by 500-VALIDATE-RECORD before a customer  02310005
+023200* is billed. Zero or negative usage/fee has no legitimate reason  02320005
+023300* in this billing run, and the upper bounds are well above our    02330005
+023400* largest known industrial account, so anything past them is      02340005
+023500* treated as a bad meter read or bad fee, not a real bill.        02350005
+023600******************************************************************02360005
+023700 01  WS-MIN-KWH-USED          PIC 9(5)     VALUE 1.               02370005
+023800 01  WS-MAX-KWH-USED          PIC 9(5)     VALUE 20000.           02380005
+023900 01  WS-MIN-SERVICE-FEE       PIC 9(3)V99  VALUE .01.             02390005
+024000 01  WS-MAX-SERVICE-FEE       PIC 9(3)V99  VALUE 100.00.          02400005
+024100                                                                  02410005
+024200 01  WS-VALID-SW              PIC X(1)     VALUE "Y".             02420005
+024300     88  WS-RECORD-VALID                   VALUE "Y".             02430005
+024400 01  WS-EXCEPTION-REASON      PIC X(40)    VALUE SPACES.          02440005
+024500                                                                  02450005
+024600******************************************************************02460006
+024700* USAGE HISTORY TABLE - loaded from USGHIST by 060-LOAD-HISTORY,  02470006
+024800* looked up per customer by 260-CHECK-USAGE-SPIKE, updated by     02480006
+024900* 270-UPDATE-HISTORY-ENTRY, and rewritten to USGHIST by           02490006
+025000* 900-SAVE-HISTORY. Sized well above our expected account volume  02500006
+025100* so the whole history fits in memory without a random-access     02510006
+025200* (indexed) file.                                                 02520006
+025300******************************************************************02530006
+025400 01  WS-HISTORY-TABLE.                                            02540006
+025500     05  WS-HISTORY-ENTRY OCCURS 5000 TIMES                       02550006
+025600             INDEXED BY WS-HIST-IDX.                              02560006
+025700         10  WS-HT-ACCT-NUM       PIC X(6)  VALUE SPACES.         02570006
+025800         10  WS-HT-KWH-CYCLE1     PIC 9(5)  VALUE 0.              02580006
+025900         10  WS-HT-KWH-CYCLE2     PIC 9(5)  VALUE 0.              02590006
+026000         10  WS-HT-KWH-CYCLE3     PIC 9(5)  VALUE 0.              02600006
+026100                                                                  02610006
+026200 01  WS-HIST-COUNT            PIC 9(5)     VALUE 0.               02620006
+026300 01  WS-HIST-FOUND-SW         PIC X(1)     VALUE "N".             02630006
+026400     88  WS-HIST-FOUND                     VALUE "Y".             02640006
+026500                                                                  02650006
+026600 01  WS-SPIKE-THRESHOLD-PCT   PIC 9(3)V9   VALUE 050.0.           02660006
+026700 01  WS-PCT-CHANGE           PIC S9(3)V9   VALUE 0.               02670006
+026800 01  WS-SPIKE-FLAG-SW         PIC X(1)     VALUE "N".             02680006
+026900     88  WS-USAGE-SPIKE                    VALUE "Y".             02690006
+027000 01  WS-SPIKE-FLAG-TEXT       PIC X(5)     VALUE SPACES.          02700006
+027100                                                                  02710006
+027200******************************************************************02720007
+027300* BALANCE-FORWARD TABLE - loaded from BALFWD by 070-LOAD-BALANCE, 02730007
+027400* looked up per customer by 280-CALC-PAST-DUE, aged and rewritten 02740007
+027500* by 290-UPDATE-BALANCE-ENTRY, and saved back to BALFWD by        02750007
+027600* 950-SAVE-BALANCE. Same bounded-table approach as WS-RATE-TABLE  02760007
+027700* and WS-HISTORY-TABLE.                                           02770007
+027800******************************************************************02780007
+027900 01  WS-BALANCE-TABLE.                                            02790007
+028000     05  WS-BAL-ENTRY OCCURS 5000 TIMES                           02800007
+028100             INDEXED BY WS-BAL-IDX.                               02810007
+028200         10  WS-BT-ACCT-NUM       PIC X(6)     VALUE SPACES.      02820007
+028300         10  WS-BT-PRIOR-BALANCE  PIC 9(6)V99  VALUE 0.           02830007
+028400         10  WS-BT-CYCLES-PAST-DUE PIC 9(2)    VALUE 0.           02840007
+028500                                                                  02850007
+028600 01  WS-BAL-COUNT             PIC 9(5)     VALUE 0.               02860007
+028700 01  WS-BAL-FOUND-SW          PIC X(1)     VALUE "N".             02870007
+028800     88  WS-BAL-FOUND                      VALUE "Y".             02880007
+028900                                                                  02890007
+029000 01  WS-LATE-FEE-PCT          PIC V999     VALUE .015.            02900007
+029100 01  WS-PAST-DUE-AMT          PIC 9(6)V99  VALUE 0.               02910007
+029200 01  WS-LATE-FEE-AMT          PIC 9(6)V99  VALUE 0.               02920007
+029300 01  WS-NET-PRIOR-BALANCE     PIC S9(6)V99 VALUE 0.               02930013
+029400                                                                  02940007
+029500******************************************************************02950011
+029600* PAYMENTS-RECEIVED TABLE - loaded from PAYRECV by 071-LOAD-      02960011
+029700* PAYMENTS, looked up per customer by 280-CALC-PAST-DUE to net    02970011
+029800* against BF-PRIOR-BALANCE before a late fee or the carried-      02980011
+029900* forward balance is computed. Same bounded-table approach as     02990011
+030000* WS-BALANCE-TABLE. A missing PAYRECV just means no payments      03000011
+030100* were posted this cycle.                                         03010011
+030200******************************************************************03020011
+030300 01  WS-PAYMENT-TABLE.                                            03030011
+030400     05  WS-PMT-ENTRY OCCURS 5000 TIMES                           03040011
+030500             INDEXED BY WS-PMT-IDX.                               03050011
+030600         10  WS-PMT-ACCT-NUM      PIC X(6)     VALUE SPACES.      03060011
+030700         10  WS-PMT-AMOUNT-PAID   PIC 9(6)V99  VALUE 0.           03070011
+030800                                                                  03080011
+030900 01  WS-PMT-COUNT              PIC 9(5)     VALUE 0.              03090011
+031000 01  WS-PMT-FOUND-SW           PIC X(1)     VALUE "N".            03100011
+031100     88  WS-PMT-FOUND                       VALUE "Y".            03110011
+031200 01  WS-PAYMENT-RECEIVED       PIC 9(6)V99  VALUE 0.              03120011
+031300                                                                  03130011
+031400******************************************************************03140008
+031500* CHECKPOINT/RESTART - 080-LOAD-CHECKPOINT resumes WS-LAST-CKPT-  03150008
+031600* ACCT/WS-CUST-COUNT/WS-EXCP-COUNT/WS-GRAND-TOTAL-BILL from an    03160008
+031700* INPROG checkpoint left by an interrupted run; 090-WRITE-        03170008
+031800* CHECKPOINT saves progress after every account so a restart never03180011
+031900* reprocesses (and double-posts to BILLREG/GLEXPORT) an account   03190011
+032000* that already made it into the prior run output.                 03200011
+032100******************************************************************03210008
+032200 01  WS-LAST-CKPT-ACCT        PIC X(6)     VALUE SPACES.          03220008
+032300                                                                  03230008
+032400******************************************************************03240009
+032500* CONTROL-TOTAL RECONCILIATION - 082-LOAD-CONTROL-TOTALS reads    03250012
+032600* the expected count from BILLCTL; a missing BILLCTL (no control  03260009
+032700* file supplied) leaves WS-EXPECTED-COUNT at zero, which          03270009
+032800* 960-RECONCILE-CONTROL-TOTALS treats as "no check requested".    03280009
+032900******************************************************************03290009
+033000 01  WS-EXPECTED-COUNT        PIC 9(5)     VALUE 0.               03300009
+033100 01  WS-ACTUAL-COUNT          PIC 9(5)     VALUE 0.               03310009
+033200 01  WS-CONTROL-SW            PIC X(1)     VALUE "Y".             03320009
+033300     88  WS-CONTROL-BALANCED               VALUE "Y".             03330009
+033400                                                                  03340009
+033500******************************************************************03350010
+033600* GL EXPORT - 470-WRITE-GL-EXPORT derives WS-GL-REVENUE-CODE from 03360010
+033700* the customer class code and writes one GLEXPORT record per      03370010
+033800* billed customer alongside its BILLREG detail line.              03380010
+033900******************************************************************03390010
+034000 01  WS-GL-REVENUE-CODE       PIC X(4)     VALUE SPACES.          03400010
+034100                                                                  03410010
+034200******************************************************************03420001
+034300* FILE STATUS / END-OF-FILE SWITCHES                              03430001
+034400******************************************************************03440001
+034500 01  WS-CUSTMAST-STATUS       PIC X(2)     VALUE "00".            03450001
+034600 01  WS-BILLREG-STATUS        PIC X(2)     VALUE "00".            03460002
+034700 01  WS-RATEPARM-STATUS       PIC X(2)     VALUE "00".            03470003
+034800 01  WS-EXCPRPT-STATUS        PIC X(2)     VALUE "00".            03480005
+034900 01  WS-USGHIST-STATUS        PIC X(2)     VALUE "00".            03490006
+035000 01  WS-BALFWD-STATUS         PIC X(2)     VALUE "00".            03500007
+035100 01  WS-CHKPOINT-STATUS       PIC X(2)     VALUE "00".            03510008
+035200 01  WS-BILLCTL-STATUS        PIC X(2)     VALUE "00".            03520009
+035300 01  WS-GLEXPORT-STATUS       PIC X(2)     VALUE "00".            03530010
+035400 01  WS-PAYRECV-STATUS        PIC X(2)     VALUE "00".            03540011
+035500 01  WS-EOF-SW                PIC X(1)     VALUE "N".             03550001
+035600     88  WS-EOF-CUSTMAST                   VALUE "Y".             03560001
+035700 01  WS-RATE-EOF-SW           PIC X(1)     VALUE "N".             03570003
+035800     88  WS-EOF-RATEPARM                   VALUE "Y".             03580003
+035900 01  WS-RATE-LOADED-SW        PIC X(1)     VALUE "N".             03590003
+036000     88  WS-RATE-LOADED                    VALUE "Y".             03600003
+036100 01  WS-HIST-EOF-SW           PIC X(1)     VALUE "N".             03610006
+036200     88  WS-EOF-USGHIST                    VALUE "Y".             03620006
+036300 01  WS-BAL-EOF-SW            PIC X(1)     VALUE "N".             03630007
+036400     88  WS-EOF-BALFWD                     VALUE "Y".             03640007
+036500 01  WS-PMT-EOF-SW            PIC X(1)     VALUE "N".             03650011
+036600     88  WS-EOF-PAYRECV                    VALUE "Y".             03660011
+036700 01  WS-RESTART-SW            PIC X(1)     VALUE "N".             03670008
+036800     88  WS-RESTARTED                      VALUE "Y".             03680008
+036900                                                                  03690001
+037000******************************************************************03700011
+037100* 700-READ-CUSTMAST checks each account against WS-LAST-READ-ACCT 03710011
+037200* to enforce the ascending-account-number order that 085-SKIP-TO- 03720011
+037300* CHECKPOINT depends on for its forward-scan restart.             03730011
+037400******************************************************************03740011
+037500 01  WS-LAST-READ-ACCT        PIC X(6)     VALUE LOW-VALUES.      03750011
+037600                                                                  03760011
+037700******************************************************************03770000
+037800* CURRENT "INPUT" FIELDS (LOADED PER CUSTOMER)                    03780000
+037900******************************************************************03790000
+038000 01  WS-ACCT-NUM              PIC X(6)    VALUE SPACES.           03800001
+038100 01  WS-CLASS-CODE            PIC X(1)    VALUE "R".              03810004
+038200 01  WS-CUST-NAME             PIC X(12)   VALUE SPACES.           03820000
+038300 01  WS-KWH-USED              PIC 9(5)    VALUE 0.                03830000
+038400 01  WS-SERVICE-FEE           PIC 9(3)V99 VALUE 0.                03840000
+038500                                                                  03850000
+038600******************************************************************03860000
+038700* WORK AREAS                                                      03870000
+038800******************************************************************03880000
+038900 01  WS-TIER1-KWH             PIC 9(5)     VALUE 0.               03890000
+039000 01  WS-TIER2-KWH             PIC 9(5)     VALUE 0.               03900000
+039100 01  WS-TIER3-KWH             PIC 9(5)     VALUE 0.               03910000
+039200 01  WS-TIER4-KWH             PIC 9(5)     VALUE 0.               03920004
+039300                                                                  03930000
+039400 01  WS-TIER1-CHARGE          PIC 9(5)V99  VALUE 0.               03940000
+039500 01  WS-TIER2-CHARGE          PIC 9(5)V99  VALUE 0.               03950000
+039600 01  WS-TIER3-CHARGE          PIC 9(5)V99  VALUE 0.               03960000
+039700 01  WS-TIER4-CHARGE          PIC 9(5)V99  VALUE 0.               03970004
+039800                                                                  03980000
+039900 01  WS-TIER-BP2              PIC 9(6)     VALUE 0.               03990004
+040000 01  WS-TIER-BP3              PIC 9(6)     VALUE 0.               04000004
+040100                                                                  04010004
+040200 01  WS-SUBTOTAL              PIC 9(6)V99  VALUE 0.               04020000
+040300 01  WS-TOTAL-BILL            PIC 9(6)V99  VALUE 0.               04030000
+040400                                                                  04040000
+040500******************************************************************04050002
+040600* BILLREG REPORT WORK AREAS                                       04060002
+040700******************************************************************04070002
+040800 01  WS-BILLREG-LINE          PIC X(132)   VALUE SPACES.          04080002
+040900 01  WS-CUST-COUNT            PIC 9(5)     VALUE 0.               04090002
+041000 01  WS-GRAND-TOTAL-BILL      PIC 9(8)V99  VALUE 0.               04100002
+041100                                                                  04110002
+041200******************************************************************04120005
+041300* EXCEPTION REPORT WORK AREAS                                     04130005
+041400******************************************************************04140005
+041500 01  WS-EXCPRPT-LINE          PIC X(132)   VALUE SPACES.          04150005
+041600 01  WS-EXCP-COUNT            PIC 9(5)     VALUE 0.               04160005
+041700 01  WS-EXCP-COUNT-ED         PIC ZZ,ZZ9.                         04170005
+041800                                                                  04180005
+041900 01  WS-SYS-DATE8             PIC 9(8)     VALUE 0.               04190003
+042000 01  WS-SYS-DATE-R REDEFINES WS-SYS-DATE8.                        04200003
+042100     05  WS-SYS-CCYY          PIC 9(4).                           04210003
+042200     05  WS-SYS-MM            PIC 99.                             04220003
+042300     05  WS-SYS-DD            PIC 99.                             04230003
+042400 01  WS-RUN-DATE-ED           PIC X(8)     VALUE SPACES.          04240002
+042500                                                                  04250002
+042600******************************************************************04260000
+042700* EDITED FIELDS FOR DISPLAY                                       04270000
+042800******************************************************************04280000
+042900 01  WS-KWH-USED-ED           PIC Z,ZZZ,ZZZ,ZZ9.                  04290000
+043000 01  WS-MONEY-ED              PIC $$,$$$,$$9.99.                  04300000
+043100 01  WS-MONEY-ED2             PIC $$,$$$,$$9.99.                  04310000
+043200 01  WS-CUST-COUNT-ED         PIC ZZ,ZZ9.                         04320002
+043300 01  WS-GRAND-TOTAL-ED        PIC $$,$$$,$$9.99.                  04330002
+043400 01  WS-PCT-CHANGE-ED         PIC +ZZ9.9.                         04340006
+043500                                                                  04350000
+043600******************************************************************04360000
+043700* IT'S GO TIME!                                                   04370000
+043800******************************************************************04380000
+043900 PROCEDURE DIVISION.                                              04390000
+044000                                                                  04400000
+044100******************************************************************04410001
+044200* MAINLINE - OPEN CUSTMAST/BILLREG, READ/BILL EACH CUSTOMER,      04420002
+044300* CLOSE BILLREG WITH RUN TOTALS, THEN STOP                        04430002
+044400******************************************************************04440001
+044500 000-MAIN.                                                        04450000
+044600     DISPLAY '************************************'.              04460000
+044700     DISPLAY '*** UTIL2000 - ALL CUSTOMER BILL ***'.              04470000
+044800     DISPLAY '************************************'.              04480000
+044900     DISPLAY ' '.                                                 04490000
+045000                                                                  04500000
+045100     ACCEPT WS-SYS-DATE8 FROM DATE YYYYMMDD.                      04510003
+045200     PERFORM 040-INIT-RATE-TABLE.                                 04520004
+045300     PERFORM 050-LOAD-RATES.                                      04530003
+045400     PERFORM 060-LOAD-HISTORY.                                    04540006
+045500     PERFORM 070-LOAD-BALANCE.                                    04550007
+045600     PERFORM 071-LOAD-PAYMENTS.                                   04560011
+045700     PERFORM 080-LOAD-CHECKPOINT.                                 04570008
+045800     PERFORM 082-LOAD-CONTROL-TOTALS.                             04580012
+045900                                                                  04590003
+046000     OPEN INPUT CUSTMAST-FILE.                                    04600001
+046100     IF WS-CUSTMAST-STATUS NOT = "00"                             04610001
+046200         DISPLAY 'UNABLE TO OPEN CUSTMAST, STATUS: '              04620001
+046300             WS-CUSTMAST-STATUS                                   04630001
+046400         STOP RUN                                                 04640001
+046500     END-IF.                                                      04650001
+046600                                                                  04660001
+046700     PERFORM 150-OPEN-BILLREG.                                    04670002
+046800     PERFORM 170-OPEN-EXCPRPT.                                    04680005
+046900     PERFORM 190-OPEN-GLEXPORT.                                   04690010
+047000                                                                  04700002
+047100     PERFORM 700-READ-CUSTMAST.                                   04710001
+047200     IF WS-RESTARTED                                              04720008
+047300         PERFORM 085-SKIP-TO-CHECKPOINT                           04730008
+047400     END-IF.                                                      04740008
+047500                                                                  04750008
+047600     PERFORM UNTIL WS-EOF-CUSTMAST                                04760001
+047700         MOVE CM-ACCT-NUM    TO WS-ACCT-NUM                       04770001
+047800         MOVE CM-CLASS-CODE  TO WS-CLASS-CODE                     04780004
+047900         MOVE CM-CUST-NAME   TO WS-CUST-NAME                      04790001
+048000         MOVE CM-KWH-USED    TO WS-KWH-USED                       04800001
+048100         MOVE CM-SERVICE-FEE TO WS-SERVICE-FEE                    04810001
+048200         PERFORM 500-VALIDATE-RECORD                              04820005
+048300         IF WS-RECORD-VALID                                       04830005
+048400             PERFORM 600-RUN-BILL                                 04840005
+048500         ELSE                                                     04850005
+048600             PERFORM 550-WRITE-EXCEPTION-DETAIL                   04860005
+048700         END-IF                                                   04870005
+048800         PERFORM 090-WRITE-CHECKPOINT                             04880008
+048900         PERFORM 700-READ-CUSTMAST                                04890001
+049000     END-PERFORM.                                                 04900001
+049100                                                                  04910001
+049200     PERFORM 800-CLOSE-BILLREG.                                   04920002
+049300     PERFORM 850-CLOSE-EXCPRPT.                                   04930005
+049400     CLOSE GLEXPORT-FILE.                                         04940010
+049500     PERFORM 900-SAVE-HISTORY.                                    04950006
+049600     PERFORM 950-SAVE-BALANCE.                                    04960007
+049700     PERFORM 960-RECONCILE-CONTROL-TOTALS.                        04970009
+049800                                                                  04980009
+049900     IF WS-CONTROL-BALANCED                                       04990009
+050000         PERFORM 095-CLOSE-CHECKPOINT                             05000008
+050100     ELSE                                                         05010009
+050200         DISPLAY 'CHECKPOINT LEFT IN PROGRESS FOR OPERATOR '      05020009
+050300             'REVIEW'                                             05030009
+050400     END-IF.                                                      05040009
+050500     CLOSE CUSTMAST-FILE.                                         05050001
+050600     STOP RUN.                                                    05060000
+050700                                                                  05070000
+050800******************************************************************05080001
+050900* Read one CUSTMAST record; set WS-EOF-CUSTMAST at end of file.   05090001
+051000* 085-SKIP-TO-CHECKPOINT depends on CUSTMAST being in ascending   05100011
+051100* CM-ACCT-NUM order to fast-forward past already-billed accounts  05110011
+051200* on a restart, so that ordering is enforced here, the one place  05120011
+051300* every CUSTMAST record passes through - an out-of-order record   05130011
+051400* abends the run instead of silently skipping a customer.         05140011
+051500******************************************************************05150001
+051600 700-READ-CUSTMAST.                                               05160001
+051700     READ CUSTMAST-FILE                                           05170001
+051800         AT END                                                   05180001
+051900             MOVE "Y" TO WS-EOF-SW                                05190001
+052000         NOT AT END                                               05200001
+052100             IF CM-ACCT-NUM < WS-LAST-READ-ACCT                   05210011
+052200                 DISPLAY 'CUSTMAST OUT OF ORDER AT ACCOUNT '      05220011
+052300                     CM-ACCT-NUM                                  05230011
+052400                 MOVE 16 TO RETURN-CODE                           05240011
+052500                 STOP RUN                                         05250011
+052600             END-IF                                               05260011
+052700             MOVE CM-ACCT-NUM TO WS-LAST-READ-ACCT                05270011
+052800     END-READ.                                                    05280001
+052900                                                                  05290001
+053000******************************************************************05300004
+053100* Seed WS-RATE-TABLE with one slot per known customer class,      05310004
+053200* using the old flat-rate schedule as the failsafe default so a   05320004
+053300* class with no RATEPARM row yet still bills sensibly.            05330004
+053400******************************************************************05340004
+053500 040-INIT-RATE-TABLE.                                             05350004
+053600     MOVE "R"  TO WS-RT-CLASS-CODE(1).                            05360004
+053700     MOVE .12  TO WS-RT-RATE-TIER1(1).                            05370004
+053800     MOVE .15  TO WS-RT-RATE-TIER2(1).                            05380004
+053900     MOVE .18  TO WS-RT-RATE-TIER3(1).                            05390004
+054000     MOVE .18  TO WS-RT-RATE-TIER4(1).                            05400004
+054100     MOVE 500  TO WS-RT-TIER1-LIMIT(1).                           05410004
+054200     MOVE 500  TO WS-RT-TIER2-LIMIT(1).                           05420004
+054300     MOVE 9000 TO WS-RT-TIER3-LIMIT(1).                           05430004
+054400                                                                  05440004
+054500     MOVE "C"  TO WS-RT-CLASS-CODE(2).                            05450004
+054600     MOVE .12  TO WS-RT-RATE-TIER1(2).                            05460004
+054700     MOVE .15  TO WS-RT-RATE-TIER2(2).                            05470004
+054800     MOVE .18  TO WS-RT-RATE-TIER3(2).                            05480004
+054900     MOVE .18  TO WS-RT-RATE-TIER4(2).                            05490004
+055000     MOVE 500  TO WS-RT-TIER1-LIMIT(2).                           05500004
+055100     MOVE 500  TO WS-RT-TIER2-LIMIT(2).                           05510004
+055200     MOVE 9000 TO WS-RT-TIER3-LIMIT(2).                           05520004
+055300                                                                  05530004
+055400     MOVE "I"  TO WS-RT-CLASS-CODE(3).                            05540004
+055500     MOVE .12  TO WS-RT-RATE-TIER1(3).                            05550004
+055600     MOVE .15  TO WS-RT-RATE-TIER2(3).                            05560004
+055700     MOVE .18  TO WS-RT-RATE-TIER3(3).                            05570004
+055800     MOVE .18  TO WS-RT-RATE-TIER4(3).                            05580004
+055900     MOVE 500  TO WS-RT-TIER1-LIMIT(3).                           05590004
+056000     MOVE 500  TO WS-RT-TIER2-LIMIT(3).                           05600004
+056100     MOVE 9000 TO WS-RT-TIER3-LIMIT(3).                           05610004
+056200                                                                  05620004
+056300******************************************************************05630003
+056400* Read RATEPARM and, for each class code, keep the newest schedule05640004
+056500* that is already effective as of WS-SYS-DATE8 (the file is a     05650003
+056600* history, not just today's rates, so billing staff can load next 05660003
+056700* month's approved schedule ahead of time without it taking       05670003
+056800* effect early).                                                  05680003
+056900******************************************************************05690003
+057000 050-LOAD-RATES.                                                  05700003
+057100     OPEN INPUT RATEPARM-FILE.                                    05710003
+057200     IF WS-RATEPARM-STATUS NOT = "00"                             05720003
+057300         DISPLAY 'UNABLE TO OPEN RATEPARM, STATUS: '              05730003
+057400             WS-RATEPARM-STATUS                                   05740003
+057500         STOP RUN                                                 05750003
+057600     END-IF.                                                      05760003
+057700                                                                  05770003
+057800     PERFORM 750-READ-RATEPARM.                                   05780003
+057900     PERFORM UNTIL WS-EOF-RATEPARM                                05790003
+058000         IF RP-EFF-DATE <= WS-SYS-DATE8                           05800003
+058100             SET WS-RATE-IDX TO 1                                 05810004
+058200             SEARCH WS-RATE-ENTRY                                 05820004
+058300                 AT END                                           05830004
+058400                     DISPLAY 'RATEPARM ROW HAS UNKNOWN CLASS '    05840004
+058500                         RP-CLASS-CODE                            05850004
+058600                 WHEN WS-RT-CLASS-CODE(WS-RATE-IDX) =             05860004
+058700                         RP-CLASS-CODE                            05870004
+058800                     IF RP-EFF-DATE >= WS-RT-EFF-DATE(WS-RATE-IDX)05880004
+058900                         MOVE RP-EFF-DATE                         05890004
+059000                             TO WS-RT-EFF-DATE(WS-RATE-IDX)       05900004
+059100                         MOVE RP-RATE-TIER1                       05910004
+059200                             TO WS-RT-RATE-TIER1(WS-RATE-IDX)     05920004
+059300                         MOVE RP-RATE-TIER2                       05930004
+059400                             TO WS-RT-RATE-TIER2(WS-RATE-IDX)     05940004
+059500                         MOVE RP-RATE-TIER3                       05950004
+059600                             TO WS-RT-RATE-TIER3(WS-RATE-IDX)     05960004
+059700                         MOVE RP-RATE-TIER4                       05970004
+059800                             TO WS-RT-RATE-TIER4(WS-RATE-IDX)     05980004
+059900                         MOVE RP-TIER1-LIMIT                      05990004
+060000                             TO WS-RT-TIER1-LIMIT(WS-RATE-IDX)    06000004
+060100                         MOVE RP-TIER2-LIMIT                      06010004
+060200                             TO WS-RT-TIER2-LIMIT(WS-RATE-IDX)    06020004
+060300                         MOVE RP-TIER3-LIMIT                      06030004
+060400                             TO WS-RT-TIER3-LIMIT(WS-RATE-IDX)    06040004
+060500                         SET WS-RATE-LOADED TO TRUE               06050004
+060600                     END-IF                                       06060004
+060700             END-SEARCH                                           06070004
+060800         END-IF                                                   06080003
+060900         PERFORM 750-READ-RATEPARM                                06090003
+061000     END-PERFORM.                                                 06100003
+061100     CLOSE RATEPARM-FILE.                                         06110003
+061200                                                                  06120003
+061300     IF NOT WS-RATE-LOADED                                        06130003
+061400         DISPLAY 'NO EFFECTIVE RATEPARM ROWS FOUND, USING '       06140003
+061500             'BUILT-IN DEFAULT RATES'                             06150003
+061600     END-IF.                                                      06160003
+061700                                                                  06170003
+061800******************************************************************06180003
+061900* Read one RATEPARM record; set WS-EOF-RATEPARM at end of file.   06190003
+062000******************************************************************06200003
+062100 750-READ-RATEPARM.                                               06210003
+062200     READ RATEPARM-FILE                                           06220003
+062300         AT END                                                   06230003
+062400             MOVE "Y" TO WS-RATE-EOF-SW                           06240003
+062500         NOT AT END                                               06250003
+062600             CONTINUE                                             06260003
+062700     END-READ.                                                    06270003
+062800                                                                  06280003
+062900******************************************************************06290006
+063000* Load WS-HISTORY-TABLE from USGHIST (one row per account, its    06300006
+063100* last 3 billed cycles of kWh). A missing USGHIST just means no   06310006
+063200* history exists yet (first run) - every account starts unflagged 06320006
+063300* until it has a prior cycle to compare against.                  06330006
+063400******************************************************************06340006
+063500 060-LOAD-HISTORY.                                                06350006
+063600     OPEN INPUT USGHIST-FILE.                                     06360006
+063700     IF WS-USGHIST-STATUS = "35"                                  06370006
+063800         DISPLAY 'NO USGHIST FOUND, STARTING WITH NO HISTORY'     06380006
+063900     ELSE                                                         06390006
+064000         IF WS-USGHIST-STATUS NOT = "00"                          06400006
+064100             DISPLAY 'UNABLE TO OPEN USGHIST, STATUS: '           06410006
+064200                 WS-USGHIST-STATUS                                06420006
+064300             STOP RUN                                             06430006
+064400         END-IF                                                   06440006
+064500                                                                  06450006
+064600         PERFORM 065-READ-USGHIST                                 06460006
+064700         PERFORM UNTIL WS-EOF-USGHIST                             06470006
+064800             IF WS-HIST-COUNT < 5000                              06480006
+064900                 ADD 1 TO WS-HIST-COUNT                           06490006
+065000                 SET WS-HIST-IDX TO WS-HIST-COUNT                 06500006
+065100                 MOVE UH-ACCT-NUM                                 06510006
+065200                     TO WS-HT-ACCT-NUM(WS-HIST-IDX)               06520006
+065300                 MOVE UH-KWH-CYCLE1                               06530006
+065400                     TO WS-HT-KWH-CYCLE1(WS-HIST-IDX)             06540006
+065500                 MOVE UH-KWH-CYCLE2                               06550006
+065600                     TO WS-HT-KWH-CYCLE2(WS-HIST-IDX)             06560006
+065700                 MOVE UH-KWH-CYCLE3                               06570006
+065800                     TO WS-HT-KWH-CYCLE3(WS-HIST-IDX)             06580006
+065900             ELSE                                                 06590006
+066000                 DISPLAY 'USGHIST HAS MORE THAN 5000 ACCOUNTS, '  06600006
+066100                     'REMAINING ROWS IGNORED'                     06610006
+066200             END-IF                                               06620006
+066300             PERFORM 065-READ-USGHIST                             06630006
+066400         END-PERFORM                                              06640006
+066500         CLOSE USGHIST-FILE                                       06650006
+066600     END-IF.                                                      06660006
+066700                                                                  06670006
+066800******************************************************************06680006
+066900* Read one USGHIST record; set WS-EOF-USGHIST at end of file.     06690006
+067000******************************************************************06700006
+067100 065-READ-USGHIST.                                                06710006
+067200     READ USGHIST-FILE                                            06720006
+067300         AT END                                                   06730006
+067400             MOVE "Y" TO WS-HIST-EOF-SW                           06740006
+067500         NOT AT END                                               06750006
+067600             CONTINUE                                             06760006
+067700     END-READ.                                                    06770006
+067800                                                                  06780006
+067900******************************************************************06790007
+068000* Load WS-BALANCE-TABLE from BALFWD (one row per account with an  06800007
+068100* unpaid balance). A missing BALFWD just means no account owes    06810007
+068200* anything from a prior cycle yet.                                06820007
+068300******************************************************************06830007
+068400 070-LOAD-BALANCE.                                                06840007
+068500     OPEN INPUT BALFWD-FILE.                                      06850007
+068600     IF WS-BALFWD-STATUS = "35"                                   06860007
+068700         DISPLAY 'NO BALFWD FOUND, STARTING WITH NO BALANCES'     06870007
+068800     ELSE                                                         06880007
+068900         IF WS-BALFWD-STATUS NOT = "00"                           06890007
+069000             DISPLAY 'UNABLE TO OPEN BALFWD, STATUS: '            06900007
+069100                 WS-BALFWD-STATUS                                 06910007
+069200             STOP RUN                                             06920007
+069300         END-IF                                                   06930007
+069400                                                                  06940007
+069500         PERFORM 075-READ-BALFWD                                  06950007
+069600         PERFORM UNTIL WS-EOF-BALFWD                              06960007
+069700             IF WS-BAL-COUNT < 5000                               06970007
+069800                 ADD 1 TO WS-BAL-COUNT                            06980007
+069900                 SET WS-BAL-IDX TO WS-BAL-COUNT                   06990007
+070000                 MOVE BF-ACCT-NUM                                 07000007
+070100                     TO WS-BT-ACCT-NUM(WS-BAL-IDX)                07010007
+070200                 MOVE BF-PRIOR-BALANCE                            07020007
+070300                     TO WS-BT-PRIOR-BALANCE(WS-BAL-IDX)           07030007
+070400                 MOVE BF-CYCLES-PAST-DUE                          07040007
+070500                     TO WS-BT-CYCLES-PAST-DUE(WS-BAL-IDX)         07050007
+070600             ELSE                                                 07060007
+070700                 DISPLAY 'BALFWD HAS MORE THAN 5000 ACCOUNTS, '   07070007
+070800                     'REMAINING ROWS IGNORED'                     07080007
+070900             END-IF                                               07090007
+071000             PERFORM 075-READ-BALFWD                              07100007
+071100         END-PERFORM                                              07110007
+071200         CLOSE BALFWD-FILE                                        07120007
+071300     END-IF.                                                      07130007
+071400                                                                  07140007
+071500******************************************************************07150007
+071600* Read one BALFWD record; set WS-EOF-BALFWD at end of file.       07160007
+071700******************************************************************07170007
+071800 075-READ-BALFWD.                                                 07180007
+071900     READ BALFWD-FILE                                             07190007
+072000         AT END                                                   07200007
+072100             MOVE "Y" TO WS-BAL-EOF-SW                            07210007
+072200         NOT AT END                                               07220007
+072300             CONTINUE                                             07230007
+072400     END-READ.                                                    07240007
+072500                                                                  07250007
+072600******************************************************************07260011
+072700* Load WS-PAYMENT-TABLE from PAYRECV (one row per account that had07270011
+072800* a payment posted against its carried-forward balance since the  07280011
+072900* last cycle). A missing PAYRECV just means no payments were      07290011
+073000* posted this cycle.                                              07300011
+073100******************************************************************07310011
+073200 071-LOAD-PAYMENTS.                                               07320011
+073300     OPEN INPUT PAYRECV-FILE.                                     07330011
+073400     IF WS-PAYRECV-STATUS = "35"                                  07340011
+073500         DISPLAY 'NO PAYRECV FOUND, STARTING WITH NO PAYMENTS'    07350011
+073600     ELSE                                                         07360011
+073700         IF WS-PAYRECV-STATUS NOT = "00"                          07370011
+073800             DISPLAY 'UNABLE TO OPEN PAYRECV, STATUS: '           07380011
+073900                 WS-PAYRECV-STATUS                                07390011
+074000             STOP RUN                                             07400011
+074100         END-IF                                                   07410011
+074200                                                                  07420011
+074300         PERFORM 076-READ-PAYRECV                                 07430011
+074400         PERFORM UNTIL WS-EOF-PAYRECV                             07440011
+074500             IF WS-PMT-COUNT < 5000                               07450011
+074600                 ADD 1 TO WS-PMT-COUNT                            07460011
+074700                 SET WS-PMT-IDX TO WS-PMT-COUNT                   07470011
+074800                 MOVE PR-ACCT-NUM                                 07480011
+074900                     TO WS-PMT-ACCT-NUM(WS-PMT-IDX)               07490011
+075000                 MOVE PR-AMOUNT-PAID                              07500011
+075100                     TO WS-PMT-AMOUNT-PAID(WS-PMT-IDX)            07510011
+075200             ELSE                                                 07520011
+075300                 DISPLAY 'PAYRECV HAS MORE THAN 5000 ACCOUNTS, '  07530011
+075400                     'REMAINING ROWS IGNORED'                     07540011
+075500             END-IF                                               07550011
+075600             PERFORM 076-READ-PAYRECV                             07560011
+075700         END-PERFORM                                              07570011
+075800         CLOSE PAYRECV-FILE                                       07580011
+075900     END-IF.                                                      07590011
+076000                                                                  07600011
+076100******************************************************************07610011
+076200* Read one PAYRECV record; set WS-EOF-PAYRECV at end of file.     07620011
+076300******************************************************************07630011
+076400 076-READ-PAYRECV.                                                07640011
+076500     READ PAYRECV-FILE                                            07650011
+076600         AT END                                                   07660011
+076700             MOVE "Y" TO WS-PMT-EOF-SW                            07670011
+076800         NOT AT END                                               07680011
+076900             CONTINUE                                             07690011
+077000     END-READ.                                                    07700011
+077100                                                                  07710011
+077200******************************************************************07720008
+077300* Look for a checkpoint left by an interrupted run. CK-STATUS of  07730008
+077400* COMPLETE (or no CHKPOINT file at all) means the last run either 07740008
+077500* never started or finished clean - either way there's nothing to 07750008
+077600* resume, so the run starts from the first CUSTMAST record.       07760008
+077700******************************************************************07770008
+077800 080-LOAD-CHECKPOINT.                                             07780008
+077900     OPEN INPUT CHKPOINT-FILE.                                    07790008
+078000     IF WS-CHKPOINT-STATUS = "35"                                 07800008
+078100         DISPLAY 'NO CHECKPOINT FOUND, STARTING FROM THE '        07810008
+078200             'BEGINNING'                                          07820008
+078300     ELSE                                                         07830008
+078400         IF WS-CHKPOINT-STATUS NOT = "00"                         07840008
+078500             DISPLAY 'UNABLE TO OPEN CHKPOINT, STATUS: '          07850008
+078600                 WS-CHKPOINT-STATUS                               07860008
+078700             STOP RUN                                             07870008
+078800         END-IF                                                   07880008
+078900                                                                  07890008
+079000         READ CHKPOINT-FILE                                       07900008
+079100             AT END                                               07910008
+079200                 DISPLAY 'CHECKPOINT FILE IS EMPTY, STARTING '    07920008
+079300                     'FROM THE BEGINNING'                         07930008
+079400             NOT AT END                                           07940008
+079500                 IF CK-STATUS = "COMPLETE"                        07950008
+079600                     DISPLAY 'LAST RUN COMPLETED CLEAN, '         07960008
+079700                         'STARTING FROM THE BEGINNING'            07970008
+079800                 ELSE                                             07980008
+079900                     SET WS-RESTARTED TO TRUE                     07990008
+080000                     MOVE CK-LAST-ACCT   TO WS-LAST-CKPT-ACCT     08000008
+080100                     MOVE CK-CUST-COUNT  TO WS-CUST-COUNT         08010008
+080200                     MOVE CK-EXCP-COUNT  TO WS-EXCP-COUNT         08020008
+080300                     MOVE CK-GRAND-TOTAL TO WS-GRAND-TOTAL-BILL   08030008
+080400                     DISPLAY 'RESUMING RUN AFTER ACCOUNT '        08040008
+080500                         WS-LAST-CKPT-ACCT                        08050008
+080600                 END-IF                                           08060008
+080700         END-READ                                                 08070008
+080800         CLOSE CHKPOINT-FILE                                      08080008
+080900     END-IF.                                                      08090008
+081000                                                                  08100008
+081100******************************************************************08110012
+081200* Read the expected customer count for this run from BILLCTL. No  08120012
+081300* BILLCTL file present means no one supplied a control total, so  08130012
+081400* 960-RECONCILE-CONTROL-TOTALS will skip the check rather than    08140012
+081500* force every run to carry one. Numbered 082 (not 030) because    08150012
+081600* that is where it actually runs - right after 080-LOAD-CHECKPOINT08160012
+081700* and before CUSTMAST is opened - and every other 0xx-LOAD-*      08170012
+081800* paragraph in this file is numbered to match its real place in   08180012
+081900* the 000-MAIN startup sequence.                                  08190012
+082000******************************************************************08200012
+082100 082-LOAD-CONTROL-TOTALS.                                         08210012
+082200     OPEN INPUT BILLCTL-FILE.                                     08220012
+082300     IF WS-BILLCTL-STATUS = "35"                                  08230012
+082400         DISPLAY 'NO BILLCTL FOUND, SKIPPING CONTROL TOTAL '      08240012
+082500             'CHECK'                                              08250012
+082600     ELSE                                                         08260012
+082700         IF WS-BILLCTL-STATUS NOT = "00"                          08270012
+082800             DISPLAY 'UNABLE TO OPEN BILLCTL, STATUS: '           08280012
+082900                 WS-BILLCTL-STATUS                                08290012
+083000             STOP RUN                                             08300012
+083100         END-IF                                                   08310012
+083200                                                                  08320012
+083300         READ BILLCTL-FILE                                        08330012
+083400             AT END                                               08340012
+083500                 DISPLAY 'BILLCTL IS EMPTY, SKIPPING CONTROL '    08350012
+083600                     'TOTAL CHECK'                                08360012
+083700             NOT AT END                                           08370012
+083800                 MOVE CT-EXPECTED-COUNT TO WS-EXPECTED-COUNT      08380012
+083900         END-READ                                                 08390012
+084000         CLOSE BILLCTL-FILE                                       08400012
+084100     END-IF.                                                      08410012
+084200                                                                  08420012
+084300******************************************************************08430008
+084400* On a restart, fast-forward CUSTMAST past every account that was 08440008
+084500* already billed or rejected before the checkpoint was taken -    08450008
+084600* CUSTMAST is kept in ascending account-number order, and         08460011
+084700* 700-READ-CUSTMAST enforces that ordering (abending the run if it08470011
+084800* is ever violated), so this is a plain forward scan, not a       08480011
+084900* random-access lookup. WS-HISTORY-TABLE/WS-BALANCE-TABLE are only08490012
+085000* loaded once at startup and only saved back at end of run, so a  08500012
+085100* skipped account still has to run 610-CALC-BILL here to fold its 08510012
+085200* usage/balance into those tables for this cycle - otherwise      08520012
+085300* 900-SAVE-HISTORY/950-SAVE-BALANCE would resave the *pre-cycle*  08530012
+085400* entry for every account this restart skipped, even though       08540012
+085500* BILLREG/GLEXPORT (already written by the interrupted run) show  08550012
+085600* it as billed. 400-WRITE-BILLREG-DETAIL/550-WRITE-EXCEPTION-     08560012
+085700* DETAIL are deliberately not called here - those write records   08570012
+085800* and bump WS-CUST-COUNT/WS-EXCP-COUNT/WS-GRAND-TOTAL-BILL, and   08580012
+085900* this account already did that in the interrupted run (its counts08590012
+086000* came back via 080-LOAD-CHECKPOINT).                             08600012
+086100******************************************************************08610008
+086200 085-SKIP-TO-CHECKPOINT.                                          08620008
+086300     PERFORM UNTIL WS-EOF-CUSTMAST                                08630008
+086400             OR CM-ACCT-NUM > WS-LAST-CKPT-ACCT                   08640008
+086500         MOVE CM-ACCT-NUM    TO WS-ACCT-NUM                       08650012
+086600         MOVE CM-CLASS-CODE  TO WS-CLASS-CODE                     08660012
+086700         MOVE CM-CUST-NAME   TO WS-CUST-NAME                      08670012
+086800         MOVE CM-KWH-USED    TO WS-KWH-USED                       08680012
+086900         MOVE CM-SERVICE-FEE TO WS-SERVICE-FEE                    08690012
+087000         PERFORM 500-VALIDATE-RECORD                              08700012
+087100         IF WS-RECORD-VALID                                       08710012
+087200             PERFORM 610-CALC-BILL                                08720012
+087300         END-IF                                                   08730012
+087400         PERFORM 700-READ-CUSTMAST                                08740008
+087500     END-PERFORM.                                                 08750008
+087600                                                                  08760008
+087700******************************************************************08770008
+087800* Save progress after every account. Output records land in       08780011
+087900* BILLREG/EXCPRPT/GLEXPORT one account at a time, so the          08790011
+088000* checkpoint has to be at least that granular too - anything less 08800011
+088100* frequent leaves a window where a restart re-reads and re-writes 08810011
+088200* accounts that already made it into the prior run output. This   08820012
+088300* OPEN is checked the same as every other one in this program -   08830012
+088400* a write that silently fails would defeat the point of req007.   08840012
+088500******************************************************************08850008
+088600 090-WRITE-CHECKPOINT.                                            08860008
+088700     MOVE WS-ACCT-NUM TO WS-LAST-CKPT-ACCT.                       08870008
+088800     OPEN OUTPUT CHKPOINT-FILE                                    08880011
+088900     IF WS-CHKPOINT-STATUS NOT = "00"                             08890012
+089000         DISPLAY 'UNABLE TO OPEN CHKPOINT FOR WRITE, STATUS: '    08900012
+089100             WS-CHKPOINT-STATUS                                   08910012
+089200         STOP RUN                                                 08920012
+089300     END-IF                                                       08930012
+089400     MOVE "INPROG"        TO CK-STATUS                            08940008
+089500     MOVE WS-LAST-CKPT-ACCT TO CK-LAST-ACCT                       08950011
+089600     MOVE WS-CUST-COUNT     TO CK-CUST-COUNT                      08960011
+089700     MOVE WS-EXCP-COUNT     TO CK-EXCP-COUNT                      08970011
+089800     MOVE WS-GRAND-TOTAL-BILL TO CK-GRAND-TOTAL                   08980011
+089900     WRITE CHKPOINT-REC                                           08990011
+090000     CLOSE CHKPOINT-FILE.                                         09000011
+090100                                                                  09010008
+090200******************************************************************09020008
+090300* Run finished clean - mark the checkpoint COMPLETE so the next   09030008
+090400* run starts from the beginning instead of trying to resume.      09040008
+090500******************************************************************09050008
+090600 095-CLOSE-CHECKPOINT.                                            09060008
+090700     OPEN OUTPUT CHKPOINT-FILE.                                   09070008
+090800     IF WS-CHKPOINT-STATUS NOT = "00"                             09080012
+090900         DISPLAY 'UNABLE TO OPEN CHKPOINT FOR WRITE, STATUS: '    09090012
+091000             WS-CHKPOINT-STATUS                                   09100012
+091100         STOP RUN                                                 09110012
+091200     END-IF.                                                      09120012
+091300     MOVE "COMPLETE"        TO CK-STATUS.                         09130008
+091400     MOVE SPACES            TO CK-LAST-ACCT.                      09140008
+091500     MOVE WS-CUST-COUNT     TO CK-CUST-COUNT.                     09150008
+091600     MOVE WS-EXCP-COUNT     TO CK-EXCP-COUNT.                     09160008
+091700     MOVE WS-GRAND-TOTAL-BILL TO CK-GRAND-TOTAL.                  09170008
+091800     WRITE CHKPOINT-REC.                                          09180008
+091900     CLOSE CHKPOINT-FILE.                                         09190008
+092000                                                                  09200008
+092100******************************************************************09210004
+092200* Select the current customer 4-tier schedule from WS-RATE-TABLE  09220004
+092300* by WS-CLASS-CODE. An unrecognized class code falls back to the  09230004
+092400* Residential schedule (table slot 1) with a warning.             09240004
+092500******************************************************************09250004
+092600 250-SELECT-RATE-FOR-CLASS.                                       09260004
+092700     SET WS-RATE-IDX TO 1.                                        09270004
+092800     SEARCH WS-RATE-ENTRY                                         09280004
+092900         AT END                                                   09290004
+093000             DISPLAY 'UNKNOWN CLASS CODE ' WS-CLASS-CODE          09300004
+093100                 ' FOR ACCOUNT ' WS-ACCT-NUM                      09310004
+093200                 ', DEFAULTING TO RESIDENTIAL'                    09320004
+093300             SET WS-RATE-IDX TO 1                                 09330004
+093400         WHEN WS-RT-CLASS-CODE(WS-RATE-IDX) = WS-CLASS-CODE       09340004
+093500             CONTINUE                                             09350004
+093600     END-SEARCH.                                                  09360004
+093700                                                                  09370004
+093800     MOVE WS-RT-RATE-TIER1(WS-RATE-IDX)  TO WS-RATE-TIER1.        09380004
+093900     MOVE WS-RT-RATE-TIER2(WS-RATE-IDX)  TO WS-RATE-TIER2.        09390004
+094000     MOVE WS-RT-RATE-TIER3(WS-RATE-IDX)  TO WS-RATE-TIER3.        09400004
+094100     MOVE WS-RT-RATE-TIER4(WS-RATE-IDX)  TO WS-RATE-TIER4.        09410004
+094200     MOVE WS-RT-TIER1-LIMIT(WS-RATE-IDX) TO WS-TIER1-LIMIT.       09420004
+094300     MOVE WS-RT-TIER2-LIMIT(WS-RATE-IDX) TO WS-TIER2-LIMIT.       09430004
+094400     MOVE WS-RT-TIER3-LIMIT(WS-RATE-IDX) TO WS-TIER3-LIMIT.       09440004
+094500                                                                  09450004
+094600******************************************************************09460006
+094700* Look up this account in WS-HISTORY-TABLE and compare WS-KWH-USED09470006
+094800* against its last billed cycle. An account with no history yet   09480006
+094900* (first bill, or a brand new zero-to-something reading) cannot be09490006
+095000* compared, so a fresh reading over WS-HT-KWH-CYCLE1 = 0 is also  09500006
+095100* flagged rather than silently skipped. An extreme swing (well    09510011
+095200* past WS-PCT-CHANGE PIC S9(3)V9 range) clamps to 999.9 on SIZE   09520011
+095300* ERROR instead of truncating into a smaller-looking number.      09530011
+095400******************************************************************09540006
+095500 260-CHECK-USAGE-SPIKE.                                           09550006
+095600     MOVE "N" TO WS-HIST-FOUND-SW.                                09560006
+095700     MOVE "N" TO WS-SPIKE-FLAG-SW.                                09570006
+095800     MOVE ZERO TO WS-PCT-CHANGE.                                  09580006
+095900     MOVE SPACES TO WS-SPIKE-FLAG-TEXT.                           09590006
+096000                                                                  09600006
+096100     SET WS-HIST-IDX TO 1.                                        09610006
+096200     SEARCH WS-HISTORY-ENTRY                                      09620006
+096300         AT END                                                   09630006
+096400             CONTINUE                                             09640006
+096500         WHEN WS-HT-ACCT-NUM(WS-HIST-IDX) = WS-ACCT-NUM           09650006
+096600             SET WS-HIST-FOUND TO TRUE                            09660006
+096700     END-SEARCH.                                                  09670006
+096800                                                                  09680006
+096900     IF WS-HIST-FOUND                                             09690006
+097000         IF WS-HT-KWH-CYCLE1(WS-HIST-IDX) = 0                     09700006
+097100             MOVE 999.9 TO WS-PCT-CHANGE                          09710006
+097200             SET WS-USAGE-SPIKE TO TRUE                           09720006
+097300         ELSE                                                     09730006
+097400             COMPUTE WS-PCT-CHANGE ROUNDED =                      09740006
+097500                 ((WS-KWH-USED -                                  09750006
+097600                   WS-HT-KWH-CYCLE1(WS-HIST-IDX)) /               09760006
+097700                  WS-HT-KWH-CYCLE1(WS-HIST-IDX)) * 100            09770006
+097800                 ON SIZE ERROR                                    09780011
+097900                     MOVE 999.9 TO WS-PCT-CHANGE                  09790011
+098000             END-COMPUTE                                          09800011
+098100             IF WS-PCT-CHANGE > WS-SPIKE-THRESHOLD-PCT            09810006
+098200                 SET WS-USAGE-SPIKE TO TRUE                       09820006
+098300             END-IF                                               09830006
+098400         END-IF                                                   09840006
+098500     END-IF.                                                      09850006
+098600                                                                  09860006
+098700     IF WS-USAGE-SPIKE                                            09870006
+098800         MOVE "SPIKE" TO WS-SPIKE-FLAG-TEXT                       09880006
+098900     END-IF.                                                      09890006
+099000                                                                  09900006
+099100******************************************************************09910006
+099200* Roll this cycle into WS-HISTORY-TABLE: an existing account      09920006
+099300* shifts cycle 1/2 down to 2/3 and stores the new reading as      09930006
+099400* cycle 1; a first-time account gets a new table entry.           09940006
+099500******************************************************************09950006
+099600 270-UPDATE-HISTORY-ENTRY.                                        09960006
+099700     IF WS-HIST-FOUND                                             09970006
+099800         MOVE WS-HT-KWH-CYCLE2(WS-HIST-IDX)                       09980006
+099900             TO WS-HT-KWH-CYCLE3(WS-HIST-IDX)                     09990006
+100000         MOVE WS-HT-KWH-CYCLE1(WS-HIST-IDX)                       10000006
+100100             TO WS-HT-KWH-CYCLE2(WS-HIST-IDX)                     10010006
+100200         MOVE WS-KWH-USED                                         10020006
+100300             TO WS-HT-KWH-CYCLE1(WS-HIST-IDX)                     10030006
+100400     ELSE                                                         10040006
+100500         IF WS-HIST-COUNT < 5000                                  10050006
+100600             ADD 1 TO WS-HIST-COUNT                               10060006
+100700             SET WS-HIST-IDX TO WS-HIST-COUNT                     10070006
+100800             MOVE WS-ACCT-NUM  TO WS-HT-ACCT-NUM(WS-HIST-IDX)     10080006
+100900             MOVE WS-KWH-USED  TO WS-HT-KWH-CYCLE1(WS-HIST-IDX)   10090006
+101000             MOVE 0            TO WS-HT-KWH-CYCLE2(WS-HIST-IDX)   10100006
+101100             MOVE 0            TO WS-HT-KWH-CYCLE3(WS-HIST-IDX)   10110006
+101200         ELSE                                                     10120006
+101300             DISPLAY 'USAGE HISTORY TABLE IS FULL, UNABLE TO '    10130006
+101400                 'TRACK HISTORY FOR ACCOUNT ' WS-ACCT-NUM         10140006
+101500         END-IF                                                   10150006
+101600     END-IF.                                                      10160006
+101700                                                                  10170006
+101800******************************************************************10180007
+101900* Look up any balance carried from a prior cycle for this account,10190011
+102000* net it against any payment posted in PAYRECV since then, and    10200011
+102100* bill/age what is still actually unpaid (WS-NET-PRIOR-BALANCE) - 10210011
+102200* a balance a customer has since paid off no longer draws a late  10220011
+102300* fee or gets carried into WS-TOTAL-BILL. WS-NET-PRIOR-BALANCE is 10230013
+102400* signed even though it never ends up negative once the < 0 clamp 10240013
+102500* below runs - an overpayment (WS-PAYMENT-RECEIVED bigger than the10250013
+102600* prior balance) makes the COMPUTE go mathematically negative, and10260013
+102700* an unsigned receiving field would silently store the absolute   10270013
+102800* value instead, so the clamp would never see a negative to catch.10280013
+102900******************************************************************10290007
+103000 280-CALC-PAST-DUE.                                               10300007
+103100     MOVE 0 TO WS-PAST-DUE-AMT.                                   10310007
+103200     MOVE 0 TO WS-LATE-FEE-AMT.                                   10320007
+103300     MOVE 0 TO WS-NET-PRIOR-BALANCE.                              10330011
+103400     MOVE 0 TO WS-PAYMENT-RECEIVED.                               10340011
+103500     SET WS-BAL-IDX TO 1.                                         10350007
+103600     SET WS-BAL-FOUND-SW TO "N".                                  10360007
+103700     SEARCH WS-BAL-ENTRY                                          10370007
+103800         AT END                                                   10380007
+103900             CONTINUE                                             10390007
+104000         WHEN WS-BT-ACCT-NUM(WS-BAL-IDX) = WS-ACCT-NUM            10400007
+104100             SET WS-BAL-FOUND TO TRUE                             10410007
+104200     END-SEARCH.                                                  10420007
+104300                                                                  10430007
+104400     SET WS-PMT-IDX TO 1.                                         10440011
+104500     SET WS-PMT-FOUND-SW TO "N".                                  10450011
+104600     SEARCH WS-PMT-ENTRY                                          10460011
+104700         AT END                                                   10470011
+104800             CONTINUE                                             10480011
+104900         WHEN WS-PMT-ACCT-NUM(WS-PMT-IDX) = WS-ACCT-NUM           10490011
+105000             SET WS-PMT-FOUND TO TRUE                             10500011
+105100     END-SEARCH.                                                  10510011
+105200     IF WS-PMT-FOUND                                              10520011
+105300         MOVE WS-PMT-AMOUNT-PAID(WS-PMT-IDX)                      10530011
+105400             TO WS-PAYMENT-RECEIVED                               10540011
+105500     END-IF.                                                      10550011
+105600                                                                  10560011
+105700     IF WS-BAL-FOUND                                              10570007
+105800         COMPUTE WS-NET-PRIOR-BALANCE =                           10580011
+105900             WS-BT-PRIOR-BALANCE(WS-BAL-IDX) - WS-PAYMENT-RECEIVED10590011
+106000         IF WS-NET-PRIOR-BALANCE < 0                              10600011
+106100             MOVE 0 TO WS-NET-PRIOR-BALANCE                       10610011
+106200         END-IF                                                   10620011
+106300         IF WS-NET-PRIOR-BALANCE > 0                              10630011
+106400             IF WS-BT-CYCLES-PAST-DUE(WS-BAL-IDX) >= 1            10640007
+106500                 COMPUTE WS-LATE-FEE-AMT ROUNDED =                10650007
+106600                     WS-NET-PRIOR-BALANCE *                       10660011
+106700                     WS-LATE-FEE-PCT                              10670007
+106800             END-IF                                               10680007
+106900             COMPUTE WS-PAST-DUE-AMT =                            10690007
+107000                 WS-NET-PRIOR-BALANCE + WS-LATE-FEE-AMT           10700011
+107100             ADD WS-PAST-DUE-AMT TO WS-TOTAL-BILL                 10710007
+107200         END-IF                                                   10720007
+107300     END-IF.                                                      10730007
+107400                                                                  10740007
+107500******************************************************************10750011
+107600* Roll this cycle's full WS-TOTAL-BILL forward as next cycle's    10760007
+107700* presumed balance. WS-TOTAL-BILL already nets out any PAYRECV    10770011
+107800* payment applied in 280-CALC-PAST-DUE, so a balance the customer 10780011
+107900* has since paid off does not reappear here - only new charges    10790011
+108000* plus whatever (if anything) is still genuinely unpaid. Ages the 10800011
+108100* cycle counter off WS-NET-PRIOR-BALANCE (not the raw prior       10810011
+108200* balance) so a fully-paid balance also resets the late fee clock.10820011
+108300******************************************************************10830007
+108400 290-UPDATE-BALANCE-ENTRY.                                        10840007
+108500     IF WS-BAL-FOUND                                              10850007
+108600         IF WS-NET-PRIOR-BALANCE > 0                              10860011
+108700             ADD 1 TO WS-BT-CYCLES-PAST-DUE(WS-BAL-IDX)           10870007
+108800         ELSE                                                     10880007
+108900             MOVE 0 TO WS-BT-CYCLES-PAST-DUE(WS-BAL-IDX)          10890007
+109000         END-IF                                                   10900007
+109100         MOVE WS-TOTAL-BILL                                       10910007
+109200             TO WS-BT-PRIOR-BALANCE(WS-BAL-IDX)                   10920007
+109300     ELSE                                                         10930007
+109400         IF WS-BAL-COUNT < 5000                                   10940007
+109500             ADD 1 TO WS-BAL-COUNT                                10950007
+109600             SET WS-BAL-IDX TO WS-BAL-COUNT                       10960007
+109700             MOVE WS-ACCT-NUM  TO WS-BT-ACCT-NUM(WS-BAL-IDX)      10970007
+109800             MOVE WS-TOTAL-BILL                                   10980007
+109900                 TO WS-BT-PRIOR-BALANCE(WS-BAL-IDX)               10990007
+110000             MOVE 0 TO WS-BT-CYCLES-PAST-DUE(WS-BAL-IDX)          11000007
+110100         ELSE                                                     11010007
+110200             DISPLAY 'BALANCE TABLE IS FULL, UNABLE TO CARRY '    11020007
+110300                 'FORWARD FOR ACCOUNT ' WS-ACCT-NUM               11030007
+110400         END-IF                                                   11040007
+110500     END-IF.                                                      11050007
+110600                                                                  11060007
+110700******************************************************************11070006
+110800* Rewrite USGHIST from WS-HISTORY-TABLE so next run has this      11080006
+110900* cycle's readings as cycle 1.                                    11090006
+111000******************************************************************11100006
+111100 900-SAVE-HISTORY.                                                11110006
+111200     OPEN OUTPUT USGHIST-FILE.                                    11120006
+111300     IF WS-USGHIST-STATUS NOT = "00"                              11130006
+111400         DISPLAY 'UNABLE TO OPEN USGHIST FOR OUTPUT, STATUS: '    11140006
+111500             WS-USGHIST-STATUS                                    11150006
+111600         STOP RUN                                                 11160006
+111700     END-IF.                                                      11170006
+111800                                                                  11180006
+111900     SET WS-HIST-IDX TO 1.                                        11190006
+112000     PERFORM WS-HIST-COUNT TIMES                                  11200006
+112100         MOVE WS-HT-ACCT-NUM(WS-HIST-IDX)   TO UH-ACCT-NUM        11210006
+112200         MOVE WS-HT-KWH-CYCLE1(WS-HIST-IDX) TO UH-KWH-CYCLE1      11220006
+112300         MOVE WS-HT-KWH-CYCLE2(WS-HIST-IDX) TO UH-KWH-CYCLE2      11230006
+112400         MOVE WS-HT-KWH-CYCLE3(WS-HIST-IDX) TO UH-KWH-CYCLE3      11240006
+112500         WRITE USGHIST-REC                                        11250006
+112600         SET WS-HIST-IDX UP BY 1                                  11260006
+112700     END-PERFORM.                                                 11270006
+112800                                                                  11280006
+112900     CLOSE USGHIST-FILE.                                          11290006
+113000                                                                  11300006
+113100******************************************************************11310007
+113200* Rewrite BALFWD from WS-BALANCE-TABLE so next run sees each      11320007
+113300* account's balance as of the bill just produced this cycle.      11330007
+113400******************************************************************11340007
+113500 950-SAVE-BALANCE.                                                11350007
+113600     OPEN OUTPUT BALFWD-FILE.                                     11360007
+113700     IF WS-BALFWD-STATUS NOT = "00"                               11370007
+113800         DISPLAY 'UNABLE TO OPEN BALFWD FOR OUTPUT, STATUS: '     11380007
+113900             WS-BALFWD-STATUS                                     11390007
+114000         STOP RUN                                                 11400007
+114100     END-IF.                                                      11410007
+114200                                                                  11420007
+114300     SET WS-BAL-IDX TO 1.                                         11430007
+114400     PERFORM WS-BAL-COUNT TIMES                                   11440007
+114500         MOVE WS-BT-ACCT-NUM(WS-BAL-IDX)   TO BF-ACCT-NUM         11450007
+114600         MOVE WS-BT-PRIOR-BALANCE(WS-BAL-IDX)                     11460007
+114700             TO BF-PRIOR-BALANCE                                  11470007
+114800         MOVE WS-BT-CYCLES-PAST-DUE(WS-BAL-IDX)                   11480007
+114900             TO BF-CYCLES-PAST-DUE                                11490007
+115000         WRITE BALFWD-REC                                         11500007
+115100         SET WS-BAL-IDX UP BY 1                                   11510007
+115200     END-PERFORM.                                                 11520007
+115300                                                                  11530007
+115400     CLOSE BALFWD-FILE.                                           11540007
+115500                                                                  11550007
+115600******************************************************************11560009
+115700* Balance WS-CUST-COUNT + WS-EXCP-COUNT (every CUSTMAST record    11570009
+115800* this run actually processed) against WS-EXPECTED-COUNT from     11580009
+115900* BILLCTL. A mismatch means CUSTMAST was truncated, duplicated,   11590009
+116000* or otherwise not what the upstream extract promised, so the     11600009
+116100* run is flagged with a non-zero RETURN-CODE instead of just      11610009
+116200* quietly finishing.                                              11620009
+116300******************************************************************11630009
+116400 960-RECONCILE-CONTROL-TOTALS.                                    11640009
+116500     IF WS-EXPECTED-COUNT = 0                                     11650009
+116600         DISPLAY 'NO CONTROL TOTAL SUPPLIED, SKIPPING '           11660009
+116700             'RECONCILIATION'                                     11670009
+116800     ELSE                                                         11680009
+116900         COMPUTE WS-ACTUAL-COUNT = WS-CUST-COUNT + WS-EXCP-COUNT  11690009
+117000         IF WS-ACTUAL-COUNT = WS-EXPECTED-COUNT                   11700009
+117100             DISPLAY 'CONTROL TOTALS BALANCED - EXPECTED '        11710009
+117200                 WS-EXPECTED-COUNT " ACTUAL " WS-ACTUAL-COUNT     11720009
+117300         ELSE                                                     11730009
+117400             MOVE "N" TO WS-CONTROL-SW                            11740009
+117500             DISPLAY 'CONTROL TOTAL MISMATCH - EXPECTED '         11750009
+117600                 WS-EXPECTED-COUNT " ACTUAL " WS-ACTUAL-COUNT     11760009
+117700             MOVE 16 TO RETURN-CODE                               11770009
+117800         END-IF                                                   11780009
+117900     END-IF.                                                      11790009
+118000                                                                  11800009
+118100******************************************************************11810002
+118200* Open BILLREG and write the report page headers.                 11820003
+118300******************************************************************11830002
+118400 150-OPEN-BILLREG.                                                11840002
+118500     IF WS-RESTARTED                                              11850008
+118600         OPEN EXTEND BILLREG-FILE                                 11860008
+118700     ELSE                                                         11870008
+118800         OPEN OUTPUT BILLREG-FILE                                 11880008
+118900     END-IF.                                                      11890008
+119000     IF WS-BILLREG-STATUS NOT = "00"                              11900002
+119100         DISPLAY 'UNABLE TO OPEN BILLREG, STATUS: '               11910002
+119200             WS-BILLREG-STATUS                                    11920002
+119300         STOP RUN                                                 11930002
+119400     END-IF.                                                      11940002
+119500                                                                  11950002
+119600     STRING WS-SYS-MM "/" WS-SYS-DD "/" WS-SYS-CCYY(3:2)          11960003
+119700         DELIMITED BY SIZE INTO WS-RUN-DATE-ED.                   11970002
+119800                                                                  11980002
+119900     IF NOT WS-RESTARTED                                          11990008
+120000         PERFORM 160-WRITE-BILLREG-HEADERS                        12000008
+120100     END-IF.                                                      12010008
+120200                                                                  12020002
+120300******************************************************************12030002
+120400* Write the BILLREG page headers (run date, program, columns).    12040002
+120500******************************************************************12050002
+120600 160-WRITE-BILLREG-HEADERS.                                       12060002
+120700     MOVE SPACES TO WS-BILLREG-LINE.                              12070002
+120800     STRING "UTIL2000" " " "UTILITY BILLING REGISTER" " "         12080002
+120900         "RUN DATE: " WS-RUN-DATE-ED                              12090002
+121000         DELIMITED BY SIZE INTO WS-BILLREG-LINE.                  12100002
+121100     MOVE WS-BILLREG-LINE TO BILLREG-REC.                         12110002
+121200     WRITE BILLREG-REC.                                           12120002
+121300                                                                  12130002
+121400     MOVE SPACES TO WS-BILLREG-LINE.                              12140002
+121500     MOVE WS-BILLREG-LINE TO BILLREG-REC.                         12150002
+121600     WRITE BILLREG-REC.                                           12160002
+121700                                                                  12170002
+121800     MOVE SPACES TO WS-BILLREG-LINE.                              12180002
+121900***************************************************************** 12190013
+122000* Each literal below is padded so its label starts in the same    12200013
+122100* column as the data field 400-WRITE-BILLREG-DETAIL moves into -  12210013
+122200* e.g. TIER2 CHG lines up over WS-BILLREG-LINE(63:13). CHG VS     12220013
+122300* LAST is the one exception: its label is wider than the 8-byte   12230013
+122400* field it labels, so it is right-justified against that field's  12240013
+122500* end column instead, to leave FLAG's label room to start at      12250013
+122600* FLAG's own field column without the two labels running          12260013
+122700* together.                                                       12270013
+122800***************************************************************** 12280013
+122900     STRING "ACCOUNT CUSTOMER NAME    KWH USED  SERVICE FEE"      12290002
+123000         "  TIER1 CHG     TIER2 CHG     TIER3 CHG     "           12300013
+123100         "TIER4 CHG     TOTAL BILL CHG VS LAST FLAG"              12310013
+123200         DELIMITED BY SIZE INTO WS-BILLREG-LINE.                  12320002
+123300     MOVE WS-BILLREG-LINE TO BILLREG-REC.                         12330002
+123400     WRITE BILLREG-REC.                                           12340002
+123500                                                                  12350002
+123600     MOVE SPACES TO WS-BILLREG-LINE.                              12360002
+123700     MOVE WS-BILLREG-LINE TO BILLREG-REC.                         12370002
+123800     WRITE BILLREG-REC.                                           12380002
+123900                                                                  12390002
+124000******************************************************************12400005
+124100* Open EXCPRPT and write its column headers.                      12410005
+124200******************************************************************12420005
+124300 170-OPEN-EXCPRPT.                                                12430005
+124400     IF WS-RESTARTED                                              12440008
+124500         OPEN EXTEND EXCPRPT-FILE                                 12450008
+124600     ELSE                                                         12460008
+124700         OPEN OUTPUT EXCPRPT-FILE                                 12470008
+124800     END-IF.                                                      12480008
+124900     IF WS-EXCPRPT-STATUS NOT = "00"                              12490005
+125000         DISPLAY 'UNABLE TO OPEN EXCPRPT, STATUS: '               12500005
+125100             WS-EXCPRPT-STATUS                                    12510005
+125200         STOP RUN                                                 12520005
+125300     END-IF.                                                      12530005
+125400                                                                  12540005
+125500     IF NOT WS-RESTARTED                                          12550008
+125600         MOVE SPACES TO WS-EXCPRPT-LINE                           12560008
+125700         STRING "UTIL2000 EXCEPTION REPORT" " "                   12570008
+125800             "RUN DATE: " WS-RUN-DATE-ED                          12580008
+125900             DELIMITED BY SIZE INTO WS-EXCPRPT-LINE               12590008
+126000         MOVE WS-EXCPRPT-LINE TO EXCPRPT-REC                      12600008
+126100         WRITE EXCPRPT-REC                                        12610008
+126200                                                                  12620008
+126300         MOVE SPACES TO WS-EXCPRPT-LINE                           12630008
+126400         MOVE WS-EXCPRPT-LINE TO EXCPRPT-REC                      12640008
+126500         WRITE EXCPRPT-REC                                        12650008
+126600                                                                  12660008
+126700         MOVE SPACES TO WS-EXCPRPT-LINE                           12670008
+126800         STRING "ACCOUNT CUSTOMER NAME    KWH USED  SERVICE FEE"  12680008
+126900             "  REASON REJECTED"                                  12690008
+127000             DELIMITED BY SIZE INTO WS-EXCPRPT-LINE               12700008
+127100         MOVE WS-EXCPRPT-LINE TO EXCPRPT-REC                      12710008
+127200         WRITE EXCPRPT-REC                                        12720008
+127300                                                                  12730008
+127400         MOVE SPACES TO WS-EXCPRPT-LINE                           12740008
+127500         MOVE WS-EXCPRPT-LINE TO EXCPRPT-REC                      12750008
+127600         WRITE EXCPRPT-REC                                        12760008
+127700                                                                  12770008
+127800         MOVE SPACES TO WS-EXCPRPT-LINE                           12780008
+127900         MOVE WS-EXCPRPT-LINE TO EXCPRPT-REC                      12790008
+128000         WRITE EXCPRPT-REC                                        12800008
+128100     END-IF.                                                      12810008
+128200                                                                  12820005
+128300******************************************************************12830010
+128400* Open GLEXPORT. No headers to write - it is a flat data feed for 12840010
+128500* the GL/AR system, not a printed report.                         12850010
+128600******************************************************************12860010
+128700 190-OPEN-GLEXPORT.                                               12870010
+128800     IF WS-RESTARTED                                              12880010
+128900         OPEN EXTEND GLEXPORT-FILE                                12890010
+129000     ELSE                                                         12900010
+129100         OPEN OUTPUT GLEXPORT-FILE                                12910010
+129200     END-IF.                                                      12920010
+129300     IF WS-GLEXPORT-STATUS NOT = "00"                             12930010
+129400         DISPLAY 'UNABLE TO OPEN GLEXPORT, STATUS: '              12940010
+129500             WS-GLEXPORT-STATUS                                   12950010
+129600         STOP RUN                                                 12960010
+129700     END-IF.                                                      12970010
+129800                                                                  12980010
+129900******************************************************************12990002
+130000* Write the run-level grand total line, then close BILLREG.       13000002
+130100******************************************************************13010002
+130200 800-CLOSE-BILLREG.                                               13020002
+130300     MOVE WS-CUST-COUNT       TO WS-CUST-COUNT-ED.                13030002
+130400     MOVE WS-GRAND-TOTAL-BILL TO WS-GRAND-TOTAL-ED.               13040002
+130500                                                                  13050002
+130600     MOVE SPACES TO WS-BILLREG-LINE.                              13060002
+130700     MOVE WS-BILLREG-LINE TO BILLREG-REC.                         13070002
+130800     WRITE BILLREG-REC.                                           13080002
+130900                                                                  13090002
+131000     MOVE SPACES TO WS-BILLREG-LINE.                              13100002
+131100     STRING "CUSTOMERS BILLED: " WS-CUST-COUNT-ED                 13110002
+131200         "     GRAND TOTAL BILLED: " WS-GRAND-TOTAL-ED            13120002
+131300         DELIMITED BY SIZE INTO WS-BILLREG-LINE.                  13130002
+131400     MOVE WS-BILLREG-LINE TO BILLREG-REC.                         13140002
+131500     WRITE BILLREG-REC.                                           13150002
+131600                                                                  13160002
+131700     CLOSE BILLREG-FILE.                                          13170002
+131800                                                                  13180002
+131900******************************************************************13190005
+132000* Write the exception-count trailer line, then close EXCPRPT.     13200005
+132100******************************************************************13210005
+132200 850-CLOSE-EXCPRPT.                                               13220005
+132300     MOVE WS-EXCP-COUNT TO WS-EXCP-COUNT-ED.                      13230005
+132400                                                                  13240005
+132500     MOVE SPACES TO WS-EXCPRPT-LINE.                              13250005
+132600     STRING "RECORDS REJECTED: " WS-EXCP-COUNT-ED                 13260005
+132700         DELIMITED BY SIZE INTO WS-EXCPRPT-LINE.                  13270005
+132800     MOVE WS-EXCPRPT-LINE TO EXCPRPT-REC.                         13280005
+132900     WRITE EXCPRPT-REC.                                           13290005
+133000                                                                  13300005
+133100     CLOSE EXCPRPT-FILE.                                          13310005
+133200                                                                  13320005
+133300******************************************************************13330000
+133400* BILL ROUTINE                                                    13340000
+133500******************************************************************13350000
+133600 600-RUN-BILL.                                                    13360000
+133700     PERFORM 610-CALC-BILL.                                       13370012
+133800     PERFORM 400-WRITE-BILLREG-DETAIL.                            13380002
+133900                                                                  13390000
+134000******************************************************************13400012
+134100* The actual usage/spike/tier/past-due calculation, split out of  13410012
+134200* 600-RUN-BILL so 085-SKIP-TO-CHECKPOINT can replay it for a      13420012
+134300* restart-skipped account (updating WS-HISTORY-TABLE/             13430012
+134400* WS-BALANCE-TABLE for this cycle) without also calling           13440012
+134500* 400-WRITE-BILLREG-DETAIL, which would re-write a BILLREG line   13450012
+134600* and double-count it into WS-CUST-COUNT/WS-GRAND-TOTAL-BILL.     13460012
+134700******************************************************************13470012
+134800 610-CALC-BILL.                                                   13480012
+134900     PERFORM 100-INITIALIZE.                                      13490000
+135000     PERFORM 250-SELECT-RATE-FOR-CLASS.                           13500004
+135100     PERFORM 260-CHECK-USAGE-SPIKE.                               13510006
+135200     PERFORM 270-UPDATE-HISTORY-ENTRY.                            13520006
+135300     PERFORM 200-CALC-TIERS.                                      13530000
+135400     PERFORM 300-CALC-CHARGES.                                    13540000
+135500     PERFORM 280-CALC-PAST-DUE.                                   13550007
+135600     PERFORM 290-UPDATE-BALANCE-ENTRY.                            13560007
+135700                                                                  13570000
+135800******************************************************************13580000
+135900* Zero tier kWh, charges, subtotal, total                         13590000
+136000******************************************************************13600000
+136100 100-INITIALIZE.                                                  13610000
+136200     MOVE 0 TO WS-TIER1-KWH                                       13620000
+136300              WS-TIER2-KWH                                        13630000
+136400              WS-TIER3-KWH                                        13640000
+136500              WS-TIER4-KWH                                        13650004
+136600              WS-TIER1-CHARGE                                     13660000
+136700              WS-TIER2-CHARGE                                     13670000
+136800              WS-TIER3-CHARGE                                     13680000
+136900              WS-TIER4-CHARGE                                     13690004
+137000              WS-SUBTOTAL                                         13700000
+137100              WS-TOTAL-BILL.                                      13710000
+137200                                                                  13720000
+137300******************************************************************13730004
+137400* Determine WS-TIER1-KWH through WS-TIER4-KWH based on WS-KWH-USED13740004
+137500* and the schedule 250-SELECT-RATE-FOR-CLASS loaded for this      13750004
+137600* customer's class (WS-TIER1-LIMIT/WS-TIER2-LIMIT/WS-TIER3-LIMIT  13760004
+137700* are band WIDTHS, not cumulative breakpoints - WS-TIER-BP2 and   13770004
+137800* WS-TIER-BP3 below are the cumulative breakpoints). Anything     13780004
+137900* above WS-TIER-BP3 falls into tier 4.                            13790004
+138000******************************************************************13800000
+138100 200-CALC-TIERS.                                                  13810000
+138200     COMPUTE WS-TIER-BP2 = WS-TIER1-LIMIT + WS-TIER2-LIMIT.       13820004
+138300     COMPUTE WS-TIER-BP3 = WS-TIER-BP2 + WS-TIER3-LIMIT.          13830004
+138400                                                                  13840004
+138500     *> If amount used is within tier 1, all goes in tier 1       13850000
+138600     IF WS-KWH-USED <= WS-TIER1-LIMIT                             13860000
+138700         MOVE WS-KWH-USED TO WS-TIER1-KWH                         13870000
+138800         MOVE 0 TO WS-TIER2-KWH WS-TIER3-KWH WS-TIER4-KWH         13880004
+138900                                                                  13890004
+139000         *> Tier 1 is full, remainder goes in tier 2              13900000
+139100     ELSE IF WS-KWH-USED <= WS-TIER-BP2                           13910004
+139200         MOVE WS-TIER1-LIMIT TO WS-TIER1-KWH                      13920004
+139300         COMPUTE WS-TIER2-KWH =                                   13930000
+139400             WS-KWH-USED - WS-TIER1-LIMIT                         13940004
+139500         MOVE 0 TO WS-TIER3-KWH WS-TIER4-KWH                      13950004
+139600                                                                  13960004
+139700         *> Tiers 1 and 2 are full, remainder goes in tier 3      13970000
+139800     ELSE IF WS-KWH-USED <= WS-TIER-BP3                           13980004
+139900         MOVE WS-TIER1-LIMIT TO WS-TIER1-KWH                      13990004
+140000         MOVE WS-TIER2-LIMIT TO WS-TIER2-KWH                      14000000
+140100         COMPUTE WS-TIER3-KWH =                                   14010000
+140200             WS-KWH-USED - WS-TIER-BP2                            14020004
+140300         MOVE 0 TO WS-TIER4-KWH                                   14030004
+140400                                                                  14040004
+140500         *> Tiers 1 through 3 are full, remainder goes in tier 4  14050004
+140600     ELSE                                                         14060000
+140700         MOVE WS-TIER1-LIMIT TO WS-TIER1-KWH                      14070004
+140800         MOVE WS-TIER2-LIMIT TO WS-TIER2-KWH                      14080004
+140900         MOVE WS-TIER3-LIMIT TO WS-TIER3-KWH                      14090004
+141000         COMPUTE WS-TIER4-KWH =                                   14100004
+141100             WS-KWH-USED - WS-TIER-BP3                            14110004
+141200     END-IF.                                                      14120000
+141300                                                                  14130000
+141400******************************************************************14140000
+141500* COMPUTE charges using ROUNDED and compute totals.               14150000
+141600******************************************************************14160000
+141700 300-CALC-CHARGES.                                                14170000
+141800     COMPUTE WS-TIER1-CHARGE ROUNDED =                            14180000
+141900         WS-TIER1-KWH * WS-RATE-TIER1.                            14190000
+142000                                                                  14200000
+142100     COMPUTE WS-TIER2-CHARGE ROUNDED =                            14210000
+142200         WS-TIER2-KWH * WS-RATE-TIER2.                            14220000
+142300                                                                  14230000
+142400     COMPUTE WS-TIER3-CHARGE ROUNDED =                            14240000
+142500         WS-TIER3-KWH * WS-RATE-TIER3.                            14250000
+142600                                                                  14260000
+142700     COMPUTE WS-TIER4-CHARGE ROUNDED =                            14270004
+142800         WS-TIER4-KWH * WS-RATE-TIER4.                            14280004
+142900                                                                  14290004
+143000     COMPUTE WS-SUBTOTAL = WS-TIER1-CHARGE +                      14300000
+143100           WS-TIER2-CHARGE + WS-TIER3-CHARGE + WS-TIER4-CHARGE    14310004
+143200                                                                  14320000
+143300     COMPUTE WS-TOTAL-BILL =                                      14330000
+143400         WS-SUBTOTAL + WS-SERVICE-FEE.                            14340000
+143500                                                                  14350000
+143600                                                                  14360000
+143700******************************************************************14370002
+143800* Build and write one BILLREG detail line; roll up run totals.    14380002
+143900******************************************************************14390002
+144000 400-WRITE-BILLREG-DETAIL.                                        14400002
+144100     MOVE WS-KWH-USED     TO WS-KWH-USED-ED.                      14410000
+144200     MOVE WS-SERVICE-FEE  TO WS-MONEY-ED.                         14420002
+144300     MOVE WS-TOTAL-BILL   TO WS-MONEY-ED2.                        14430000
+144400                                                                  14440002
+144500     MOVE SPACES         TO WS-BILLREG-LINE.                      14450002
+144600     MOVE WS-ACCT-NUM    TO WS-BILLREG-LINE(1:6).                 14460002
+144700     MOVE WS-CUST-NAME   TO WS-BILLREG-LINE(8:12).                14470002
+144800     MOVE WS-KWH-USED-ED TO WS-BILLREG-LINE(21:13).               14480002
+144900     MOVE WS-MONEY-ED    TO WS-BILLREG-LINE(35:13).               14490002
+145000                                                                  14500002
+145100     MOVE WS-TIER1-CHARGE TO WS-MONEY-ED.                         14510002
+145200     MOVE WS-MONEY-ED     TO WS-BILLREG-LINE(49:13).              14520002
+145300                                                                  14530002
+145400     MOVE WS-TIER2-CHARGE TO WS-MONEY-ED.                         14540002
+145500     MOVE WS-MONEY-ED     TO WS-BILLREG-LINE(63:13).              14550002
+145600                                                                  14560002
+145700     MOVE WS-TIER3-CHARGE TO WS-MONEY-ED.                         14570002
+145800     MOVE WS-MONEY-ED     TO WS-BILLREG-LINE(77:13).              14580002
+145900                                                                  14590002
+146000     MOVE WS-TIER4-CHARGE TO WS-MONEY-ED.                         14600004
+146100     MOVE WS-MONEY-ED     TO WS-BILLREG-LINE(91:13).              14610004
+146200                                                                  14620004
+146300     MOVE WS-MONEY-ED2    TO WS-BILLREG-LINE(105:13).             14630004
+146400                                                                  14640004
+146500     IF WS-HIST-FOUND                                             14650006
+146600         MOVE WS-PCT-CHANGE    TO WS-PCT-CHANGE-ED                14660006
+146700         MOVE WS-PCT-CHANGE-ED TO WS-BILLREG-LINE(119:8)          14670006
+146800     ELSE                                                         14680006
+146900         MOVE " NO HIST" TO WS-BILLREG-LINE(119:8)                14690006
+147000     END-IF.                                                      14700006
+147100     MOVE WS-SPIKE-FLAG-TEXT TO WS-BILLREG-LINE(128:5).           14710006
+147200                                                                  14720002
+147300     MOVE WS-BILLREG-LINE TO BILLREG-REC.                         14730002
+147400                                                                  14740002
+147500     ADD 1               TO WS-CUST-COUNT.                        14750002
+147600     ADD WS-TOTAL-BILL   TO WS-GRAND-TOTAL-BILL.                  14760002
+147700                                                                  14770002
+147800     WRITE BILLREG-REC.                                           14780002
+147900                                                                  14790007
+148000     IF WS-PAST-DUE-AMT > 0                                       14800007
+148100         PERFORM 450-WRITE-PAST-DUE-LINE                          14810007
+148200     END-IF.                                                      14820007
+148300                                                                  14830010
+148400     PERFORM 470-WRITE-GL-EXPORT.                                 14840010
+148500                                                                  14850005
+148600******************************************************************14860007
+148700* Write a distinct PAST DUE line under the detail line when this  14870007
+148800* account carried a balance forward, calling out the late fee     14880007
+148900* portion when one was applied.                                   14890007
+149000******************************************************************14900007
+149100 450-WRITE-PAST-DUE-LINE.                                         14910007
+149200     MOVE WS-PAST-DUE-AMT TO WS-MONEY-ED.                         14920007
+149300     MOVE SPACES TO WS-BILLREG-LINE.                              14930007
+149400     IF WS-LATE-FEE-AMT > 0                                       14940007
+149500         MOVE WS-LATE-FEE-AMT TO WS-MONEY-ED2                     14950007
+149600         STRING "     >>> PAST DUE: " WS-MONEY-ED                 14960007
+149700             " (INCLUDES LATE FEE " WS-MONEY-ED2 ") <<<"          14970007
+149800             DELIMITED BY SIZE INTO WS-BILLREG-LINE               14980007
+149900     ELSE                                                         14990007
+150000         STRING "     >>> PAST DUE: " WS-MONEY-ED " <<<"          15000007
+150100             DELIMITED BY SIZE INTO WS-BILLREG-LINE               15010007
+150200     END-IF.                                                      15020007
+150300     MOVE WS-BILLREG-LINE TO BILLREG-REC.                         15030007
+150400     WRITE BILLREG-REC.                                           15040007
+150500                                                                  15050007
+150600******************************************************************15060010
+150700* Write one GLEXPORT record for this billed customer (account,    15070010
+150800* GL revenue code, and the final WS-TOTAL-BILL, past due amounts  15080010
+150900* and all) for the GL/AR system to pick up.                       15090010
+151000******************************************************************15100010
+151100 470-WRITE-GL-EXPORT.                                             15110010
+151200     IF WS-CLASS-CODE = "R"                                       15120010
+151300         MOVE "4010" TO WS-GL-REVENUE-CODE                        15130010
+151400     ELSE IF WS-CLASS-CODE = "C"                                  15140010
+151500         MOVE "4020" TO WS-GL-REVENUE-CODE                        15150010
+151600     ELSE IF WS-CLASS-CODE = "I"                                  15160010
+151700         MOVE "4030" TO WS-GL-REVENUE-CODE                        15170010
+151800     ELSE                                                         15180010
+151900         MOVE "4010" TO WS-GL-REVENUE-CODE                        15190010
+152000     END-IF.                                                      15200010
+152100                                                                  15210010
+152200     MOVE WS-ACCT-NUM        TO GL-ACCT-NUM.                      15220010
+152300     MOVE WS-GL-REVENUE-CODE TO GL-REVENUE-CODE.                  15230010
+152400     MOVE WS-TOTAL-BILL      TO GL-AMOUNT.                        15240010
+152500     WRITE GLEXPORT-REC.                                          15250010
+152600                                                                  15260010
+152700******************************************************************15270005
+152800* Edit WS-KWH-USED and WS-SERVICE-FEE before 600-RUN-BILL runs.   15280005
+152900* Sets WS-RECORD-VALID and, when invalid, WS-EXCEPTION-REASON so  15290005
+153000* 550-WRITE-EXCEPTION-DETAIL can report why the account was       15300005
+153100* skipped instead of billed.                                      15310005
+153200******************************************************************15320005
+153300 500-VALIDATE-RECORD.                                             15330005
+153400     MOVE "Y" TO WS-VALID-SW.                                     15340005
+153500     MOVE SPACES TO WS-EXCEPTION-REASON.                          15350005
+153600                                                                  15360005
+153700     IF WS-KWH-USED < WS-MIN-KWH-USED                             15370005
+153800         MOVE "N" TO WS-VALID-SW                                  15380005
+153900         MOVE 'KWH USED IS ZERO OR MISSING'                       15390005
+154000             TO WS-EXCEPTION-REASON                               15400005
+154100     ELSE IF WS-KWH-USED > WS-MAX-KWH-USED                        15410005
+154200         MOVE "N" TO WS-VALID-SW                                  15420005
+154300         MOVE 'KWH USED IS UNREASONABLY LARGE'                    15430005
+154400             TO WS-EXCEPTION-REASON                               15440005
+154500     END-IF.                                                      15450005
+154600                                                                  15460005
+154700     IF WS-VALID-SW = "Y"                                         15470005
+154800         IF WS-SERVICE-FEE < WS-MIN-SERVICE-FEE                   15480005
+154900             MOVE "N" TO WS-VALID-SW                              15490005
+155000             MOVE 'SERVICE FEE IS ZERO OR MISSING'                15500005
+155100                 TO WS-EXCEPTION-REASON                           15510005
+155200         ELSE IF WS-SERVICE-FEE > WS-MAX-SERVICE-FEE              15520005
+155300             MOVE "N" TO WS-VALID-SW                              15530005
+155400             MOVE 'SERVICE FEE IS UNREASONABLY LARGE'             15540005
+155500                 TO WS-EXCEPTION-REASON                           15550005
+155600         END-IF                                                   15560005
+155700     END-IF.                                                      15570005
+155800                                                                  15580005
+155900******************************************************************15590005
+156000* Write one EXCPRPT detail line for a record 500-VALIDATE-RECORD  15600005
+156100* rejected, and count it toward the run trailer.                  15610005
+156200******************************************************************15620005
+156300 550-WRITE-EXCEPTION-DETAIL.                                      15630005
+156400     MOVE WS-KWH-USED    TO WS-KWH-USED-ED.                       15640005
+156500     MOVE WS-SERVICE-FEE TO WS-MONEY-ED.                          15650005
+156600                                                                  15660005
+156700     MOVE SPACES          TO WS-EXCPRPT-LINE.                     15670005
+156800     MOVE WS-ACCT-NUM     TO WS-EXCPRPT-LINE(1:6).                15680005
+156900     MOVE WS-CUST-NAME    TO WS-EXCPRPT-LINE(8:12).               15690005
+157000     MOVE WS-KWH-USED-ED  TO WS-EXCPRPT-LINE(21:13).              15700005
+157100     MOVE WS-MONEY-ED     TO WS-EXCPRPT-LINE(35:13).              15710005
+157200     MOVE WS-EXCEPTION-REASON                                     15720005
+157300                          TO WS-EXCPRPT-LINE(49:40).              15730005
+157400                                                                  15740005
+157500     MOVE WS-EXCPRPT-LINE TO EXCPRPT-REC.                         15750005
+157600     WRITE EXCPRPT-REC.                                           15760005
+157700                                                                  15770005
+157800     ADD 1 TO WS-EXCP-COUNT.                                      15780005
